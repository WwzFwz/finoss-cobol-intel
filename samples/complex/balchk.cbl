@@ -0,0 +1,54 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. BALCHK.
+      *
+      * Looks up the paying account's real balance on CUSTMAST and
+      * confirms it covers the payment amount.  Called from PAYMENT
+      * in place of the balance check that used to have no data
+      * behind it.
+      *
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT CUSTOMER-MASTER-FILE ASSIGN TO "CUSTMAST"
+               ORGANIZATION INDEXED
+               ACCESS MODE RANDOM
+               RECORD KEY IS CUST-ID
+               FILE STATUS IS WS-CUST-FILE-STATUS.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  CUSTOMER-MASTER-FILE.
+       COPY CUSTMAST.
+
+       WORKING-STORAGE SECTION.
+       01  WS-CUST-FILE-STATUS      PIC X(2).
+
+       LINKAGE SECTION.
+       01  LK-ACCOUNT-FROM          PIC X(10).
+       01  LK-AMOUNT                PIC 9(9)V99 COMP-3.
+       01  LK-BALANCE-OK            PIC X(1).
+
+       PROCEDURE DIVISION USING LK-ACCOUNT-FROM LK-AMOUNT
+               LK-BALANCE-OK.
+       MAIN-PROGRAM.
+           MOVE "N" TO LK-BALANCE-OK
+           OPEN INPUT CUSTOMER-MASTER-FILE
+           IF WS-CUST-FILE-STATUS = "00"
+      *
+      * Account numbers run wider than CUSTMAST's CUST-ID, so the
+      * customer is keyed off the rightmost 8 characters/digits of
+      * the account number.
+      *
+               MOVE LK-ACCOUNT-FROM(3:8) TO CUST-ID
+               READ CUSTOMER-MASTER-FILE
+                   INVALID KEY
+                       DISPLAY "BALCHK: ACCOUNT NOT FOUND "
+                           LK-ACCOUNT-FROM
+                   NOT INVALID KEY
+                       IF CUST-BALANCE >= LK-AMOUNT
+                           MOVE "Y" TO LK-BALANCE-OK
+                       END-IF
+               END-READ
+               CLOSE CUSTOMER-MASTER-FILE
+           END-IF
+           GOBACK.
