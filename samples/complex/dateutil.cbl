@@ -0,0 +1,68 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. DATEUTIL.
+      *
+      * Checks today's date against the business calendar: weekends
+      * are rejected outright, and any date carried in the holiday
+      * file is rejected as well.  Called from PAYMENT before a
+      * payment is allowed to post.
+      *
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT HOLIDAY-FILE ASSIGN TO "HOLIDAYS"
+               ORGANIZATION LINE SEQUENTIAL
+               FILE STATUS IS WS-HOLIDAY-FILE-STATUS.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  HOLIDAY-FILE.
+       01  HOLIDAY-RECORD.
+           05  HOL-DATE             PIC 9(08).
+
+       WORKING-STORAGE SECTION.
+       01  WS-HOLIDAY-FILE-STATUS   PIC X(2).
+       01  WS-CURRENT-DATE          PIC 9(08).
+       01  WS-DAY-OF-WEEK           PIC 9(01).
+       01  WS-HOLIDAY-EOF           PIC X(1) VALUE "N".
+           88  HOLIDAY-EOF          VALUE "Y".
+       01  WS-HOLIDAY-MATCH         PIC X(1) VALUE "N".
+           88  HOLIDAY-MATCHED      VALUE "Y".
+
+       LINKAGE SECTION.
+       01  LK-DATE-VALID             PIC X(1).
+
+       PROCEDURE DIVISION USING LK-DATE-VALID.
+       MAIN-PROGRAM.
+           MOVE "Y" TO LK-DATE-VALID
+           ACCEPT WS-CURRENT-DATE FROM DATE YYYYMMDD
+           ACCEPT WS-DAY-OF-WEEK FROM DAY-OF-WEEK
+           IF WS-DAY-OF-WEEK = 6 OR WS-DAY-OF-WEEK = 7
+               MOVE "N" TO LK-DATE-VALID
+           ELSE
+               PERFORM CHECK-HOLIDAY-CALENDAR
+           END-IF
+           GOBACK.
+
+       CHECK-HOLIDAY-CALENDAR.
+           OPEN INPUT HOLIDAY-FILE
+           IF WS-HOLIDAY-FILE-STATUS = "00"
+               PERFORM READ-HOLIDAY-FILE
+               PERFORM SCAN-FOR-TODAY
+                   UNTIL HOLIDAY-EOF OR HOLIDAY-MATCHED
+               CLOSE HOLIDAY-FILE
+               IF HOLIDAY-MATCHED
+                   MOVE "N" TO LK-DATE-VALID
+               END-IF
+           END-IF.
+
+       SCAN-FOR-TODAY.
+           IF HOL-DATE = WS-CURRENT-DATE
+               MOVE "Y" TO WS-HOLIDAY-MATCH
+           ELSE
+               PERFORM READ-HOLIDAY-FILE
+           END-IF.
+
+       READ-HOLIDAY-FILE.
+           READ HOLIDAY-FILE
+               AT END MOVE "Y" TO WS-HOLIDAY-EOF
+           END-READ.
