@@ -0,0 +1,46 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. SUSPQ.
+      *
+      * Records one rejected item -- an account that failed
+      * ACCTVAL's validation, or a payment that failed PAYMENT's
+      * validation -- on the shared suspense file, so ops has a
+      * queue to review and resubmit or clear instead of the item
+      * just disappearing after a console DISPLAY.
+      *
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT SUSPENSE-FILE ASSIGN TO "SUSPENSE"
+               ORGANIZATION LINE SEQUENTIAL.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  SUSPENSE-FILE.
+       COPY SUSPENSE.
+
+       WORKING-STORAGE SECTION.
+       01  WS-TIMESTAMP.
+           05  WS-TIMESTAMP-DATE   PIC 9(08).
+           05  WS-TIMESTAMP-TIME   PIC 9(06).
+
+       LINKAGE SECTION.
+       01  LK-SOURCE                PIC X(08).
+       01  LK-KEY                   PIC X(12).
+       01  LK-REASON-CODE           PIC 9(02).
+       01  LK-REASON                PIC X(40).
+
+       PROCEDURE DIVISION USING LK-SOURCE LK-KEY LK-REASON-CODE
+               LK-REASON.
+       MAIN-PROGRAM.
+           ACCEPT WS-TIMESTAMP-DATE FROM DATE YYYYMMDD
+           ACCEPT WS-TIMESTAMP-TIME FROM TIME
+           MOVE LK-SOURCE TO SUS-SOURCE
+           MOVE LK-KEY TO SUS-KEY
+           MOVE LK-REASON-CODE TO SUS-REASON-CODE
+           MOVE LK-REASON TO SUS-REASON
+           MOVE WS-TIMESTAMP TO SUS-TIMESTAMP
+           MOVE "O" TO SUS-STATUS
+           OPEN EXTEND SUSPENSE-FILE
+           WRITE SUSPENSE-RECORD
+           CLOSE SUSPENSE-FILE
+           GOBACK.
