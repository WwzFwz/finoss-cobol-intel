@@ -0,0 +1,159 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. CUTOFFRPT.
+      *
+      * Month-end and year-end batch cutoff report.  Run as the last
+      * step of a month-end (or year-end) DLYCHAIN, after CALCINT has
+      * posted the day's interest.  For every CUSTMAST customer, sums
+      * the CALCINT interest ("INT ") entries LOGTRX wrote to
+      * TRXLEDGR during the current month -- and, on a year-end run,
+      * during the whole year -- alongside the customer's balance as
+      * of the run, so period-end totals do not depend on anyone
+      * having kept a running subtotal by hand all period.
+      *
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT CUSTOMER-MASTER-FILE ASSIGN TO "CUSTMAST"
+               ORGANIZATION INDEXED
+               ACCESS MODE SEQUENTIAL
+               RECORD KEY IS CUST-ID
+               FILE STATUS IS WS-CUST-FILE-STATUS.
+           SELECT LEDGER-FILE ASSIGN TO "TRXLEDGR"
+               ORGANIZATION LINE SEQUENTIAL.
+           SELECT CUTOFF-RPT-FILE ASSIGN TO "CUTOFRPT"
+               ORGANIZATION LINE SEQUENTIAL.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  CUSTOMER-MASTER-FILE.
+       COPY CUSTMAST.
+
+       FD  LEDGER-FILE.
+       COPY TRXLEDGR.
+
+       FD  CUTOFF-RPT-FILE.
+       01  CUTOFF-RPT-RECORD.
+           05  CR-REC-TYPE          PIC X(1).
+               88  CR-HEADER-REC    VALUE "H".
+               88  CR-DETAIL-REC    VALUE "D".
+               88  CR-TRAILER-REC   VALUE "T".
+           05  CR-DETAIL-DATA.
+               10  CR-CUST-ID       PIC 9(08).
+               10  CR-CUST-NAME     PIC X(30).
+               10  CR-CUST-BALANCE  PIC 9(09)V99.
+               10  CR-MTD-INTEREST  PIC 9(09)V99.
+               10  CR-YTD-INTEREST  PIC 9(09)V99.
+           05  CR-HEADER-DATA REDEFINES CR-DETAIL-DATA.
+               10  CR-RUN-DATE      PIC 9(08).
+               10  CR-CUTOFF-KIND   PIC X(10).
+                   88  CR-MONTH-END VALUE "MONTH-END".
+                   88  CR-YEAR-END  VALUE "YEAR-END".
+           05  CR-TRAILER-DATA REDEFINES CR-DETAIL-DATA.
+               10  CR-CUST-COUNT    PIC 9(07).
+               10  CR-MTD-TOTAL     PIC 9(09)V99.
+               10  CR-YTD-TOTAL     PIC 9(09)V99.
+
+       WORKING-STORAGE SECTION.
+       01  WS-CUST-FILE-STATUS      PIC X(2).
+       01  WS-CUST-EOF              PIC X(1) VALUE "N".
+           88  END-OF-CUSTOMERS     VALUE "Y".
+       01  WS-LEDGER-EOF            PIC X(1) VALUE "N".
+           88  END-OF-LEDGER        VALUE "Y".
+       01  WS-CUST-COUNT            PIC 9(7) COMP VALUE 0.
+       01  WS-MTD-INTEREST          PIC 9(09)V99.
+       01  WS-YTD-INTEREST          PIC 9(09)V99.
+       01  WS-MTD-TOTAL             PIC 9(09)V99 VALUE 0.
+       01  WS-YTD-TOTAL             PIC 9(09)V99 VALUE 0.
+       01  WS-TODAY                 PIC 9(08).
+       01  WS-TODAY-STR REDEFINES WS-TODAY.
+           05  WS-TODAY-YEAR        PIC 9(04).
+           05  WS-TODAY-MONTH       PIC 9(02).
+           05  WS-TODAY-DAY         PIC 9(02).
+       01  WS-IS-YEAR-END-SW        PIC X(1) VALUE "N".
+           88  IS-YEAR-END          VALUE "Y".
+       01  WS-TRX-YEAR              PIC 9(04).
+       01  WS-TRX-MONTH             PIC 9(02).
+
+       PROCEDURE DIVISION.
+       MAIN-PROGRAM.
+           ACCEPT WS-TODAY FROM DATE YYYYMMDD
+           IF WS-TODAY-MONTH = 12 AND WS-TODAY-DAY = 31
+               MOVE "Y" TO WS-IS-YEAR-END-SW
+           END-IF
+           OPEN INPUT CUSTOMER-MASTER-FILE
+           OPEN OUTPUT CUTOFF-RPT-FILE
+           PERFORM WRITE-CUTOFF-HEADER
+           PERFORM READ-CUSTOMER
+           PERFORM REPORT-CUSTOMER-CUTOFF UNTIL END-OF-CUSTOMERS
+           PERFORM WRITE-CUTOFF-TRAILER
+           CLOSE CUSTOMER-MASTER-FILE CUTOFF-RPT-FILE
+           DISPLAY "CUTOFFRPT: CUSTOMERS REPORTED " WS-CUST-COUNT
+           STOP RUN.
+
+       WRITE-CUTOFF-HEADER.
+           MOVE "H" TO CR-REC-TYPE
+           MOVE WS-TODAY TO CR-RUN-DATE
+           IF IS-YEAR-END
+               MOVE "YEAR-END" TO CR-CUTOFF-KIND
+           ELSE
+               MOVE "MONTH-END" TO CR-CUTOFF-KIND
+           END-IF
+           WRITE CUTOFF-RPT-RECORD.
+
+       READ-CUSTOMER.
+           READ CUSTOMER-MASTER-FILE NEXT
+               AT END MOVE "Y" TO WS-CUST-EOF
+           END-READ.
+
+       REPORT-CUSTOMER-CUTOFF.
+           ADD 1 TO WS-CUST-COUNT
+           MOVE 0 TO WS-MTD-INTEREST
+           MOVE 0 TO WS-YTD-INTEREST
+           PERFORM SUM-LEDGER-INTEREST
+           ADD WS-MTD-INTEREST TO WS-MTD-TOTAL
+           ADD WS-YTD-INTEREST TO WS-YTD-TOTAL
+           MOVE "D" TO CR-REC-TYPE
+           MOVE CUST-ID TO CR-CUST-ID
+           MOVE CUST-NAME TO CR-CUST-NAME
+           MOVE CUST-BALANCE TO CR-CUST-BALANCE
+           MOVE WS-MTD-INTEREST TO CR-MTD-INTEREST
+           MOVE WS-YTD-INTEREST TO CR-YTD-INTEREST
+           WRITE CUTOFF-RPT-RECORD
+           PERFORM READ-CUSTOMER.
+
+      *
+      * TRXLEDGR has no account-keyed access, so each customer's
+      * cutoff figures take their own pass over the whole ledger, the
+      * same approach STMTGEN uses to build a customer's statement.
+      *
+       SUM-LEDGER-INTEREST.
+           MOVE "N" TO WS-LEDGER-EOF
+           OPEN INPUT LEDGER-FILE
+           PERFORM READ-LEDGER
+           PERFORM ACCUMULATE-LEDGER-ENTRY UNTIL END-OF-LEDGER
+           CLOSE LEDGER-FILE.
+
+       READ-LEDGER.
+           READ LEDGER-FILE
+               AT END MOVE "Y" TO WS-LEDGER-EOF
+           END-READ.
+
+       ACCUMULATE-LEDGER-ENTRY.
+           IF TRX-ACCOUNT-NUM(3:8) = CUST-ID AND TRX-TYPE = "INT "
+               MOVE TRX-TIMESTAMP(1:4) TO WS-TRX-YEAR
+               MOVE TRX-TIMESTAMP(5:2) TO WS-TRX-MONTH
+               IF WS-TRX-YEAR = WS-TODAY-YEAR
+                   ADD TRX-AMOUNT TO WS-YTD-INTEREST
+                   IF WS-TRX-MONTH = WS-TODAY-MONTH
+                       ADD TRX-AMOUNT TO WS-MTD-INTEREST
+                   END-IF
+               END-IF
+           END-IF
+           PERFORM READ-LEDGER.
+
+       WRITE-CUTOFF-TRAILER.
+           MOVE "T" TO CR-REC-TYPE
+           MOVE WS-CUST-COUNT TO CR-CUST-COUNT
+           MOVE WS-MTD-TOTAL TO CR-MTD-TOTAL
+           MOVE WS-YTD-TOTAL TO CR-YTD-TOTAL
+           WRITE CUTOFF-RPT-RECORD.
