@@ -0,0 +1,64 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. SUSPRPT.
+      *
+      * Follow-up report over the shared suspense file: lists every
+      * still-open suspended account or payment so ops can review
+      * and resubmit or clear each one instead of it just sitting
+      * unnoticed in SUSPENSE.
+      *
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT SUSPENSE-FILE ASSIGN TO "SUSPENSE"
+               ORGANIZATION LINE SEQUENTIAL.
+           SELECT SUSPENSE-RPT-FILE ASSIGN TO "SUSREPT"
+               ORGANIZATION LINE SEQUENTIAL.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  SUSPENSE-FILE.
+       COPY SUSPENSE.
+
+       FD  SUSPENSE-RPT-FILE.
+       01  SUSPENSE-RPT-RECORD.
+           05  SR-SOURCE            PIC X(08).
+           05  FILLER               PIC X(02) VALUE SPACES.
+           05  SR-KEY               PIC X(12).
+           05  FILLER               PIC X(02) VALUE SPACES.
+           05  SR-REASON-CODE       PIC 9(02).
+           05  FILLER               PIC X(02) VALUE SPACES.
+           05  SR-REASON            PIC X(40).
+           05  FILLER               PIC X(02) VALUE SPACES.
+           05  SR-TIMESTAMP         PIC X(14).
+
+       WORKING-STORAGE SECTION.
+       01  WS-EOF                  PIC X(1) VALUE "N".
+           88  END-OF-SUSPENSE     VALUE "Y".
+       01  WS-OPEN-COUNT           PIC 9(7) COMP VALUE 0.
+
+       PROCEDURE DIVISION.
+       MAIN-PROGRAM.
+           OPEN INPUT SUSPENSE-FILE
+           OPEN OUTPUT SUSPENSE-RPT-FILE
+           PERFORM READ-SUSPENSE
+           PERFORM REPORT-IF-OPEN UNTIL END-OF-SUSPENSE
+           CLOSE SUSPENSE-FILE SUSPENSE-RPT-FILE
+           DISPLAY "SUSPRPT: OPEN SUSPENSE ITEMS " WS-OPEN-COUNT
+           STOP RUN.
+
+       READ-SUSPENSE.
+           READ SUSPENSE-FILE
+               AT END MOVE "Y" TO WS-EOF
+           END-READ.
+
+       REPORT-IF-OPEN.
+           IF SUS-OPEN
+               ADD 1 TO WS-OPEN-COUNT
+               MOVE SUS-SOURCE TO SR-SOURCE
+               MOVE SUS-KEY TO SR-KEY
+               MOVE SUS-REASON-CODE TO SR-REASON-CODE
+               MOVE SUS-REASON TO SR-REASON
+               MOVE SUS-TIMESTAMP TO SR-TIMESTAMP
+               WRITE SUSPENSE-RPT-RECORD
+           END-IF
+           PERFORM READ-SUSPENSE.
