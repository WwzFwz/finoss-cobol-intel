@@ -0,0 +1,97 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. CUSTINQ.
+      *
+      * Teller-facing online customer inquiry.  Pseudo-conversational
+      * CICS transaction: the first entry sends a blank inquiry map
+      * asking for a customer ID; the return entry receives the ID
+      * keyed by the teller, looks up the name through SQLOPS and the
+      * balance/status through CUSTMAST, and sends the answer back
+      * to the screen -- the same lookup SQLBATCH runs for a whole
+      * list of customers, but for one customer at the counter.
+      *
+       DATA DIVISION.
+       WORKING-STORAGE SECTION.
+       01  WS-MAP-NAME              PIC X(8) VALUE "CUSTMAP".
+       01  WS-MAPSET-NAME           PIC X(8) VALUE "CUSTSET".
+       01  WS-CUST-ID               PIC 9(10).
+       01  WS-CUST-RESP             PIC S9(8) COMP.
+      *
+      * CUSTMAST keys on CUST-ID PIC 9(8); the teller-keyed WS-CUST-ID
+      * is a wider field, so RIDFLD reads against this separately
+      * sized copy rather than the field SQLOPS takes.
+      *
+       01  WS-RIDFLD-CUST-ID        PIC 9(8).
+       01  WS-CUST-BALANCE-DISP     PIC ZZZZZZZZ9.99.
+       COPY CUSTMAP.
+       COPY CUSTMAST.
+       01  LK-REQUEST.
+           05  LK-CUST-ID           PIC 9(10).
+       01  LK-REPLY.
+           05  LK-LAST-NAME         PIC X(15).
+           05  LK-FIRST-NAME        PIC X(15).
+           05  LK-FOUND             PIC X(1).
+
+       LINKAGE SECTION.
+       01  DFHCOMMAREA.
+           05  CA-STATE             PIC X(1).
+               88  CA-AWAITING-ID   VALUE "I".
+
+       PROCEDURE DIVISION.
+       MAIN-PROGRAM.
+           IF EIBCALEN = 0
+               PERFORM SEND-INQUIRY-MAP
+           ELSE
+               PERFORM RECEIVE-AND-LOOKUP
+           END-IF
+           EXEC CICS RETURN
+               TRANSID "CINQ"
+               COMMAREA(DFHCOMMAREA)
+           END-EXEC.
+
+       SEND-INQUIRY-MAP.
+           MOVE LOW-VALUES TO CUSTMAPI
+           EXEC CICS SEND MAP(WS-MAP-NAME) MAPSET(WS-MAPSET-NAME)
+               ERASE
+           END-EXEC
+           MOVE "I" TO CA-STATE.
+
+       RECEIVE-AND-LOOKUP.
+           EXEC CICS RECEIVE MAP(WS-MAP-NAME) MAPSET(WS-MAPSET-NAME)
+           END-EXEC
+           MOVE CUSTIDI TO WS-CUST-ID
+           MOVE WS-CUST-ID TO LK-CUST-ID
+           CALL "SQLOPS" USING LK-REQUEST LK-REPLY
+           PERFORM LOOKUP-CUSTOMER-MASTER
+           PERFORM SEND-RESULT-MAP.
+
+      *
+      * CUSTMAST is keyed on the rightmost 8 digits of the account
+      * number elsewhere in the system, but here the teller keys in
+      * the CUST-ID itself, so it goes straight into the read.
+      *
+       LOOKUP-CUSTOMER-MASTER.
+           MOVE WS-CUST-ID TO WS-RIDFLD-CUST-ID
+           EXEC CICS READ FILE("CUSTMAST")
+               INTO(CUSTOMER-RECORD)
+               RIDFLD(WS-RIDFLD-CUST-ID)
+               RESP(WS-CUST-RESP)
+           END-EXEC.
+
+       SEND-RESULT-MAP.
+           MOVE WS-CUST-ID TO CUSTIDO
+           IF LK-FOUND = "Y"
+               STRING LK-FIRST-NAME DELIMITED BY SIZE
+                   " " DELIMITED BY SIZE
+                   LK-LAST-NAME DELIMITED BY SIZE
+                   INTO CUSTNAO
+               MOVE CUST-BALANCE TO WS-CUST-BALANCE-DISP
+               MOVE WS-CUST-BALANCE-DISP TO CUSTBAO
+               MOVE CUST-STATUS TO CUSTSTO
+           ELSE
+               MOVE "CUSTOMER NOT FOUND" TO CUSTNAO
+               MOVE SPACES TO CUSTBAO
+               MOVE SPACES TO CUSTSTO
+           END-IF
+           EXEC CICS SEND MAP(WS-MAP-NAME) MAPSET(WS-MAPSET-NAME)
+               DATAONLY
+           END-EXEC.
