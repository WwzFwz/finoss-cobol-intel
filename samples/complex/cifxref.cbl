@@ -0,0 +1,99 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. CIFXREF.
+      *
+      * Builds the customer information file (CIF) cross-reference
+      * from the account master.  Input must be presented in
+      * CUST-ID sequence (sort step ahead of this job in the JCL
+      * stream) so accounts for the same customer can be grouped
+      * into a single CIF-XREF-RECORD by control break.
+      *
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT ACCT-MASTER-FILE ASSIGN TO "ACCTMAST"
+               ORGANIZATION LINE SEQUENTIAL.
+           SELECT CIF-XREF-FILE ASSIGN TO "CIFXREF"
+               ORGANIZATION INDEXED
+               ACCESS MODE DYNAMIC
+               RECORD KEY CIF-CUST-ID.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD ACCT-MASTER-FILE.
+       COPY ACCTMAST.
+
+       FD CIF-XREF-FILE.
+       COPY CIFXREF.
+
+       WORKING-STORAGE SECTION.
+       01  WS-EOF                   PIC X(01) VALUE "N".
+           88  END-OF-ACCOUNTS      VALUE "Y".
+       01  WS-FIRST-READ            PIC X(01) VALUE "Y".
+       01  WS-PREV-CUST-ID          PIC 9(08) VALUE ZERO.
+       01  WS-XREF-REC-FIELDS.
+           05  CIF-CUST-ID-WS       PIC 9(08).
+           05  CIF-ACCT-COUNT-WS    PIC 9(02).
+           05  CIF-ACCT-TABLE-WS OCCURS 10 TIMES
+                   INDEXED BY WS-ACCT-IDX.
+               10  CIF-ACCT-NUM-WS  PIC X(12).
+               10  CIF-ACCT-TYPE-WS PIC X(02).
+
+       PROCEDURE DIVISION.
+       MAIN-PROGRAM.
+           PERFORM INITIALIZE-RUN
+           PERFORM READ-ACCT-MASTER
+           PERFORM BUILD-XREF-RECORDS UNTIL END-OF-ACCOUNTS
+           IF CIF-CUST-ID-WS NOT = ZERO
+               PERFORM WRITE-XREF-RECORD
+           END-IF
+           PERFORM TERMINATE-RUN
+           STOP RUN.
+
+       INITIALIZE-RUN.
+           OPEN INPUT ACCT-MASTER-FILE
+           OPEN OUTPUT CIF-XREF-FILE.
+
+       READ-ACCT-MASTER.
+           READ ACCT-MASTER-FILE
+               AT END MOVE "Y" TO WS-EOF
+           END-READ.
+
+       BUILD-XREF-RECORDS.
+           IF WS-FIRST-READ = "Y"
+               MOVE "N" TO WS-FIRST-READ
+               PERFORM START-NEW-XREF
+           ELSE
+               IF ACCTM-CUST-ID NOT = WS-PREV-CUST-ID
+                   PERFORM WRITE-XREF-RECORD
+                   PERFORM START-NEW-XREF
+               ELSE
+                   PERFORM ADD-ACCT-TO-XREF
+               END-IF
+           END-IF
+           PERFORM READ-ACCT-MASTER.
+
+       START-NEW-XREF.
+           MOVE ACCTM-CUST-ID TO WS-PREV-CUST-ID
+           INITIALIZE WS-XREF-REC-FIELDS
+           MOVE ACCTM-CUST-ID TO CIF-CUST-ID-WS
+           PERFORM ADD-ACCT-TO-XREF.
+
+       ADD-ACCT-TO-XREF.
+           IF CIF-ACCT-COUNT-WS < 10
+               ADD 1 TO CIF-ACCT-COUNT-WS
+               MOVE ACCTM-NUM
+                   TO CIF-ACCT-NUM-WS(CIF-ACCT-COUNT-WS)
+               MOVE ACCTM-TYPE
+                   TO CIF-ACCT-TYPE-WS(CIF-ACCT-COUNT-WS)
+           END-IF.
+
+       WRITE-XREF-RECORD.
+           MOVE WS-XREF-REC-FIELDS TO CIF-XREF-RECORD
+           WRITE CIF-XREF-RECORD
+               INVALID KEY
+                   DISPLAY "CIFXREF: DUPLICATE CUST-ID "
+                       CIF-CUST-ID
+           END-WRITE.
+
+       TERMINATE-RUN.
+           CLOSE ACCT-MASTER-FILE CIF-XREF-FILE.
