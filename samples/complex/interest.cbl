@@ -1,16 +1,87 @@
        IDENTIFICATION DIVISION.
        PROGRAM-ID. CALCINT.
 
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT RATE-TABLE-FILE ASSIGN TO "INTRATES"
+               ORGANIZATION LINE SEQUENTIAL.
+           SELECT FD-TERM-FILE ASSIGN TO "FDTERMS"
+               ORGANIZATION LINE SEQUENTIAL.
+           SELECT ACCT-MASTER-FILE ASSIGN TO "ACCTMAST"
+               ORGANIZATION LINE SEQUENTIAL.
+           SELECT CUSTOMER-MASTER-FILE ASSIGN TO "CUSTMAST"
+               ORGANIZATION INDEXED
+               ACCESS MODE RANDOM
+               RECORD KEY IS CUST-ID
+               FILE STATUS IS WS-CUST-FILE-STATUS.
+
        DATA DIVISION.
+       FILE SECTION.
+       FD  RATE-TABLE-FILE.
+       COPY RATETBL.
+
+      *
+      * Term and early-withdrawal-request data for fixed deposits only
+      * -- a savings or checking account never appears in this file.
+      * Read into memory once and matched by account number, the same
+      * load-once-small-table pattern RATETBL and FEETBL already use.
+      *
+       FD  FD-TERM-FILE.
+       COPY FDTERMS.
+
+       FD  ACCT-MASTER-FILE.
+       COPY ACCTMAST.
+
+       FD  CUSTOMER-MASTER-FILE.
+       COPY CUSTMAST.
+
        WORKING-STORAGE SECTION.
+       01 WS-CUST-FILE-STATUS      PIC X(2).
+       01 WS-CUST-TYPE             PIC X(01) VALUE "I".
+       01 WS-RATE-TABLE-COUNT      PIC 9(3) COMP VALUE 0.
+       01 WS-RATE-TABLE-EOF        PIC X(1) VALUE "N".
+           88 RATE-TABLE-EOF       VALUE "Y".
+       01 WS-RATE-TABLE.
+           05 WS-RATE-ENTRY OCCURS 50 TIMES
+                   INDEXED BY WS-RATE-IDX.
+               10 WS-RT-ACCOUNT-TYPE   PIC X(02).
+               10 WS-RT-MIN-BALANCE    PIC 9(09)V99.
+               10 WS-RT-MIN-TENURE     PIC 9(02).
+               10 WS-RT-CURRENCY       PIC X(03).
+               10 WS-RT-CUST-TYPE      PIC X(01).
+               10 WS-RT-RATE           PIC 9V9(04).
+       01 WS-RATE-FOUND-SWITCH     PIC X(1) VALUE "N".
+           88 RATE-FOUND           VALUE "Y".
+
+       01 WS-TERM-TABLE-COUNT      PIC 9(3) COMP VALUE 0.
+       01 WS-TERM-TABLE-EOF        PIC X(1) VALUE "N".
+           88 TERM-TABLE-EOF       VALUE "Y".
+       01 WS-TERM-TABLE.
+           05 WS-TERM-ENTRY OCCURS 100 TIMES
+                   INDEXED BY WS-TERM-TBL-IDX.
+               10 WS-FDT-ACCT-NUM         PIC X(12).
+               10 WS-FDT-TERM-YEARS       PIC 9(02).
+               10 WS-FDT-EARLY-WITHDRAWAL PIC X(01).
+       01 WS-TERM-FOUND-SWITCH     PIC X(1) VALUE "N".
+           88 TERM-FOUND           VALUE "Y".
+
+       01 WS-ACCT-EOF              PIC X(1) VALUE "N".
+           88 END-OF-ACCOUNTS      VALUE "Y".
+
        01 WS-ACCOUNT-DATA.
            05 WS-ACCOUNT-NUMBER    PIC 9(10).
-           05 WS-ACCOUNT-TYPE      PIC X.
-               88 ACCT-SAVINGS     VALUE "S".
-               88 ACCT-CHECKING    VALUE "C".
-               88 ACCT-FIXED       VALUE "F".
+           05 WS-ACCOUNT-TYPE      PIC X(2).
+               88 ACCT-SAVINGS     VALUE "SA".
+               88 ACCT-CHECKING    VALUE "CA".
+               88 ACCT-LOAN        VALUE "LN".
+               88 ACCT-FIXED       VALUE "TD".
+               88 ACCT-CREDIT-CARD VALUE "CC".
+               88 ACCT-FOREIGN-CUR VALUE "FC".
            05 WS-BALANCE           PIC 9(9)V99 COMP-3.
            05 WS-TENURE-YEARS      PIC 9(2) COMP.
+           05 WS-CURRENCY-CODE     PIC X(3).
+           05 WS-COMPOUND-FREQUENCY PIC 9(2) COMP.
 
        01 WS-DATE-NUM              PIC 9(8).
        01 WS-DATE-STR REDEFINES WS-DATE-NUM.
@@ -27,41 +98,222 @@
        01 WS-INTEREST              PIC 9(9)V99 VALUE 0.
        01 WS-IDX                   PIC 9(2) VALUE 0.
        01 WS-RESULT                PIC 9(9)V99 VALUE 0.
+       01 WS-POST-INTERVAL         PIC 9(2) VALUE 0.
+       01 WS-POST-REMAINDER        PIC 9(2) VALUE 0.
+
+       01 WS-TERM-YEARS            PIC 9(2) VALUE 0.
+       01 WS-EARLY-WITHDRAWAL-SW   PIC X(1) VALUE "N".
+           88 EARLY-WITHDRAWAL     VALUE "Y".
+       01 WS-PENALTY-RATE-PCT      PIC 9V99 VALUE 0.25.
+
+       01 WS-GL-INTEREST-EXPENSE-ACCT PIC 9(8) VALUE 88888888.
+       01 WS-GL-CUSTOMER-ACCT      PIC 9(8).
+       01 WS-GL-TRANS-TYPE         PIC X(4) VALUE "INT ".
 
        PROCEDURE DIVISION.
        MAIN-PROGRAM.
-           PERFORM DETERMINE-RATE.
-           PERFORM CALCULATE-INTEREST.
-           CALL "LOGTRX" USING WS-ACCOUNT-DATA WS-INTEREST.
-           DISPLAY "INTEREST: " WS-INTEREST.
+           OPEN INPUT RATE-TABLE-FILE
+           PERFORM LOAD-RATE-TABLE
+           CLOSE RATE-TABLE-FILE
+           OPEN INPUT FD-TERM-FILE
+           PERFORM LOAD-TERM-TABLE
+           CLOSE FD-TERM-FILE
+           OPEN INPUT ACCT-MASTER-FILE
+           PERFORM READ-ACCOUNT
+           PERFORM PROCESS-ACCOUNT UNTIL END-OF-ACCOUNTS
+           CLOSE ACCT-MASTER-FILE
            STOP RUN.
 
-       DETERMINE-RATE.
-           EVALUATE TRUE
-               WHEN ACCT-SAVINGS
-                   IF WS-BALANCE > 10000
-                       AND WS-TENURE-YEARS >= 2
-                       MOVE 0.0500 TO WS-RATE
-                   ELSE
-                       MOVE 0.0250 TO WS-RATE
-                   END-IF
-               WHEN ACCT-CHECKING
-                   MOVE 0.0100 TO WS-RATE
-               WHEN ACCT-FIXED
-                   IF WS-TENURE-YEARS >= 5
-                       MOVE 0.0750 TO WS-RATE
-                   ELSE
-                       MOVE 0.0600 TO WS-RATE
+       READ-ACCOUNT.
+           READ ACCT-MASTER-FILE
+               AT END MOVE "Y" TO WS-ACCT-EOF
+           END-READ.
+
+      *
+      * One pass per account: build WS-ACCOUNT-DATA from ACCTMAST,
+      * look up any fixed-deposit term/early-withdrawal request for it,
+      * then run the same rate/penalty/interest logic as before.
+      *
+       PROCESS-ACCOUNT.
+           PERFORM LOAD-ACCOUNT-DATA
+           PERFORM FIND-TERM-ENTRY
+           PERFORM DETERMINE-CUST-TYPE
+           PERFORM DETERMINE-RATE
+           IF ACCT-FIXED AND EARLY-WITHDRAWAL
+                   AND WS-TENURE-YEARS < WS-TERM-YEARS
+               PERFORM PENALIZE-EARLY-WITHDRAWAL
+           END-IF
+           PERFORM CALCULATE-INTEREST
+           CALL "LOGTRX" USING WS-ACCOUNT-DATA WS-INTEREST
+               WS-GL-TRANS-TYPE
+           PERFORM POST-INTEREST-TO-GL
+           DISPLAY "INTEREST: " ACCTM-NUM " " WS-INTEREST
+           PERFORM READ-ACCOUNT.
+
+      *
+      * ACCTM-NUM runs two characters wider than WS-ACCOUNT-NUMBER, so
+      * only its rightmost 10 characters are kept, the same convention
+      * used elsewhere in this suite to fit a wide account number into
+      * a narrower numeric key. ACCTMAST carries no compounding-
+      * frequency data of its own, so WS-COMPOUND-FREQUENCY defaults to
+      * 0 (monthly) the same as it always has.
+      *
+       LOAD-ACCOUNT-DATA.
+           MOVE ACCTM-NUM(3:10) TO WS-ACCOUNT-NUMBER
+           MOVE ACCTM-TYPE TO WS-ACCOUNT-TYPE
+           MOVE ACCTM-BALANCE TO WS-BALANCE
+           MOVE ACCTM-TENURE-YEARS TO WS-TENURE-YEARS
+           MOVE ACCTM-CURRENCY TO WS-CURRENCY-CODE
+           MOVE 0 TO WS-COMPOUND-FREQUENCY
+           MOVE 0 TO WS-TERM-YEARS
+           MOVE "N" TO WS-EARLY-WITHDRAWAL-SW.
+
+      *
+      * Only fixed deposits carry a term and an early-withdrawal
+      * request; an account FDTERMS has no row for is left at the
+      * defaults LOAD-ACCOUNT-DATA just set, so PROCESS-ACCOUNT's
+      * penalty guard can never fire for it.
+      *
+       FIND-TERM-ENTRY.
+           MOVE "N" TO WS-TERM-FOUND-SWITCH
+           PERFORM VARYING WS-TERM-TBL-IDX FROM 1 BY 1
+               UNTIL WS-TERM-TBL-IDX > WS-TERM-TABLE-COUNT
+                   OR TERM-FOUND
+               IF WS-FDT-ACCT-NUM(WS-TERM-TBL-IDX) = ACCTM-NUM
+                   MOVE WS-FDT-TERM-YEARS(WS-TERM-TBL-IDX)
+                       TO WS-TERM-YEARS
+                   MOVE WS-FDT-EARLY-WITHDRAWAL(WS-TERM-TBL-IDX)
+                       TO WS-EARLY-WITHDRAWAL-SW
+                   MOVE "Y" TO WS-TERM-FOUND-SWITCH
+               END-IF
+           END-PERFORM.
+
+       LOAD-TERM-TABLE.
+           PERFORM READ-TERM-TABLE
+           PERFORM STORE-TERM-ENTRY UNTIL TERM-TABLE-EOF.
+
+       READ-TERM-TABLE.
+           READ FD-TERM-FILE
+               AT END MOVE "Y" TO WS-TERM-TABLE-EOF
+           END-READ.
+
+       STORE-TERM-ENTRY.
+           ADD 1 TO WS-TERM-TABLE-COUNT
+           SET WS-TERM-TBL-IDX TO WS-TERM-TABLE-COUNT
+           MOVE FDT-ACCT-NUM TO WS-FDT-ACCT-NUM(WS-TERM-TBL-IDX)
+           MOVE FDT-TERM-YEARS TO WS-FDT-TERM-YEARS(WS-TERM-TBL-IDX)
+           MOVE FDT-EARLY-WITHDRAWAL
+               TO WS-FDT-EARLY-WITHDRAWAL(WS-TERM-TBL-IDX)
+           PERFORM READ-TERM-TABLE.
+
+      *
+      * Interest earned is a credit to the customer's account and a
+      * balancing debit to the interest-expense house account, so the
+      * accrual leaves a proper double-entry journal entry instead of
+      * only the ledger record LOGTRX just wrote.
+      *
+       POST-INTEREST-TO-GL.
+           MOVE WS-ACCOUNT-NUMBER(3:8) TO WS-GL-CUSTOMER-ACCT
+           CALL "GLPOST" USING WS-GL-INTEREST-EXPENSE-ACCT
+               WS-GL-CUSTOMER-ACCT WS-INTEREST WS-GL-TRANS-TYPE.
+
+      *
+      * Rate tiers are read into memory once per run and matched most-
+      * restrictive-first, so treasury can add or change a tier by
+      * editing the rate table file instead of recompiling CALCINT.
+      *
+       LOAD-RATE-TABLE.
+           PERFORM READ-RATE-TABLE
+           PERFORM STORE-RATE-ENTRY UNTIL RATE-TABLE-EOF.
+
+       READ-RATE-TABLE.
+           READ RATE-TABLE-FILE
+               AT END MOVE "Y" TO WS-RATE-TABLE-EOF
+           END-READ.
+
+       STORE-RATE-ENTRY.
+           ADD 1 TO WS-RATE-TABLE-COUNT
+           SET WS-RATE-IDX TO WS-RATE-TABLE-COUNT
+           MOVE RT-ACCOUNT-TYPE TO WS-RT-ACCOUNT-TYPE(WS-RATE-IDX)
+           MOVE RT-MIN-BALANCE TO WS-RT-MIN-BALANCE(WS-RATE-IDX)
+           MOVE RT-MIN-TENURE TO WS-RT-MIN-TENURE(WS-RATE-IDX)
+           MOVE RT-CURRENCY TO WS-RT-CURRENCY(WS-RATE-IDX)
+           MOVE RT-CUST-TYPE TO WS-RT-CUST-TYPE(WS-RATE-IDX)
+           MOVE RT-RATE TO WS-RT-RATE(WS-RATE-IDX)
+           PERFORM READ-RATE-TABLE.
+
+      *
+      * ACCTM-CUST-ID is already the 8-digit CUST-ID CUSTMAST keys on,
+      * unlike the wider account numbers PAYMENT and RECONCIL have to
+      * take the rightmost 8 digits of, so no reference modification
+      * is needed here. Corporate customers get their own rate rows
+      * the same way they get their own fee rows in PAYMENT, defaulting
+      * to individual when CUSTMAST has no record for the account.
+      *
+       DETERMINE-CUST-TYPE.
+           MOVE "I" TO WS-CUST-TYPE
+           OPEN INPUT CUSTOMER-MASTER-FILE
+           MOVE ACCTM-CUST-ID TO CUST-ID
+           READ CUSTOMER-MASTER-FILE
+               KEY IS CUST-ID
+               INVALID KEY
+                   CONTINUE
+               NOT INVALID KEY
+                   IF CUST-CORPORATE
+                       MOVE "C" TO WS-CUST-TYPE
                    END-IF
-               WHEN OTHER
-                   MOVE 0 TO WS-RATE
-           END-EVALUATE.
+           END-READ
+           CLOSE CUSTOMER-MASTER-FILE.
+
+       DETERMINE-RATE.
+           MOVE 0 TO WS-RATE
+           MOVE "N" TO WS-RATE-FOUND-SWITCH
+           PERFORM VARYING WS-RATE-IDX FROM 1 BY 1
+               UNTIL WS-RATE-IDX > WS-RATE-TABLE-COUNT
+                   OR RATE-FOUND
+               IF WS-RT-ACCOUNT-TYPE(WS-RATE-IDX) = WS-ACCOUNT-TYPE
+                   AND WS-BALANCE >= WS-RT-MIN-BALANCE(WS-RATE-IDX)
+                   AND WS-TENURE-YEARS >= WS-RT-MIN-TENURE(WS-RATE-IDX)
+                   AND (WS-RT-CURRENCY(WS-RATE-IDX) = SPACES
+                       OR WS-RT-CURRENCY(WS-RATE-IDX) =
+                           WS-CURRENCY-CODE)
+                   AND (WS-RT-CUST-TYPE(WS-RATE-IDX) = SPACES
+                       OR WS-RT-CUST-TYPE(WS-RATE-IDX) = WS-CUST-TYPE)
+                   MOVE WS-RT-RATE(WS-RATE-IDX) TO WS-RATE
+                   MOVE "Y" TO WS-RATE-FOUND-SWITCH
+               END-IF
+           END-PERFORM.
+
+      *
+      * A time deposit closed before its contracted term forfeits
+      * most of the preferential rate DETERMINE-RATE just picked.
+      *
+       PENALIZE-EARLY-WITHDRAWAL.
+           COMPUTE WS-RATE = WS-RATE * WS-PENALTY-RATE-PCT.
 
+      *
+      * Some time-deposit products compound quarterly or pay only at
+      * maturity instead of monthly, so interest is only posted into
+      * WS-MONTH-AMOUNT on the months that fall on a compounding
+      * boundary for the account's WS-COMPOUND-FREQUENCY; the rest
+      * carry a zero amount.
+      *
        CALCULATE-INTEREST.
            COMPUTE WS-INTEREST = WS-BALANCE * WS-RATE.
+           IF WS-COMPOUND-FREQUENCY = 0
+               MOVE 12 TO WS-COMPOUND-FREQUENCY
+           END-IF
+           COMPUTE WS-POST-INTERVAL = 12 / WS-COMPOUND-FREQUENCY
            PERFORM VARYING WS-IDX FROM 1 BY 1
                UNTIL WS-IDX > 12
-               COMPUTE WS-MONTH-AMOUNT(WS-IDX) =
-                   WS-BALANCE * WS-RATE / 12
                MOVE WS-RATE TO WS-MONTH-RATE(WS-IDX)
+               DIVIDE WS-IDX BY WS-POST-INTERVAL
+                   GIVING WS-RESULT
+                   REMAINDER WS-POST-REMAINDER
+               IF WS-POST-REMAINDER = 0
+                   COMPUTE WS-MONTH-AMOUNT(WS-IDX) =
+                       WS-BALANCE * WS-RATE / WS-COMPOUND-FREQUENCY
+               ELSE
+                   MOVE 0 TO WS-MONTH-AMOUNT(WS-IDX)
+               END-IF
            END-PERFORM.
