@@ -0,0 +1,49 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. LOGTRX.
+      *
+      * Appends one transaction record to the persistent ledger file
+      * for every posting run through it.  Called from CALCINT after
+      * an interest calculation and from PAYMENT after a payment is
+      * processed, so TRX-TYPE distinguishes the two.
+      *
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT LEDGER-FILE ASSIGN TO "TRXLEDGR"
+               ORGANIZATION LINE SEQUENTIAL.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  LEDGER-FILE.
+       COPY TRXLEDGR.
+
+       WORKING-STORAGE SECTION.
+       01  WS-TIMESTAMP.
+           05  WS-TIMESTAMP-DATE    PIC 9(08).
+           05  WS-TIMESTAMP-TIME    PIC 9(06).
+
+       LINKAGE SECTION.
+       01  LK-ACCOUNT-DATA.
+           05  LK-ACCOUNT-NUMBER    PIC 9(10).
+           05  LK-ACCOUNT-TYPE      PIC X(2).
+           05  LK-BALANCE           PIC 9(9)V99 COMP-3.
+           05  LK-TENURE-YEARS      PIC 9(2) COMP.
+           05  LK-CURRENCY-CODE     PIC X(3).
+           05  LK-COMPOUND-FREQUENCY PIC 9(2) COMP.
+       01  LK-TRANS-AMOUNT          PIC 9(9)V99.
+       01  LK-TRANS-TYPE            PIC X(04).
+
+       PROCEDURE DIVISION USING LK-ACCOUNT-DATA LK-TRANS-AMOUNT
+           LK-TRANS-TYPE.
+       MAIN-PROGRAM.
+           ACCEPT WS-TIMESTAMP-DATE FROM DATE YYYYMMDD
+           ACCEPT WS-TIMESTAMP-TIME FROM TIME
+           OPEN EXTEND LEDGER-FILE
+           MOVE LK-ACCOUNT-NUMBER TO TRX-ACCOUNT-NUM
+           MOVE LK-TRANS-TYPE TO TRX-TYPE
+           MOVE LK-TRANS-AMOUNT TO TRX-AMOUNT
+           MOVE LK-CURRENCY-CODE TO TRX-CURRENCY
+           MOVE WS-TIMESTAMP TO TRX-TIMESTAMP
+           WRITE TRX-LEDGER-RECORD
+           CLOSE LEDGER-FILE
+           GOBACK.
