@@ -0,0 +1,98 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. PAYBATCH.
+      *
+      * Unattended batch runner for scheduled bill-pay and bulk
+      * transfer jobs.  Reads a file of payment instructions shaped
+      * like PAYMENT's WS-PAYMENT-DATA, runs each one through
+      * PAYMENT-ENTRY, and writes the status/message back out one row
+      * per input row so operations can review the run afterward.
+      *
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT PAYMENT-IN-FILE ASSIGN TO "PAYIN"
+               ORGANIZATION LINE SEQUENTIAL.
+           SELECT PAYMENT-RESULT-FILE ASSIGN TO "PAYOUT"
+               ORGANIZATION LINE SEQUENTIAL.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  PAYMENT-IN-FILE.
+       01  PAYMENT-IN-RECORD.
+           05  PI-ACCOUNT-FROM      PIC X(10).
+           05  PI-ACCOUNT-TO        PIC X(10).
+           05  PI-AMOUNT            PIC 9(9)V99.
+           05  PI-CURRENCY          PIC X(3).
+           05  PI-PAYMENT-TYPE      PIC X(1).
+           05  PI-PROCESSING-MODE   PIC X(1).
+           05  PI-ORIGINAL-TRX-REF  PIC X(16).
+           05  PI-ORIGINAL-FEE      PIC 9(5)V99.
+
+       FD  PAYMENT-RESULT-FILE.
+       01  PAYMENT-RESULT-RECORD.
+           05  PR-ACCOUNT-FROM      PIC X(10).
+           05  PR-ACCOUNT-TO        PIC X(10).
+           05  PR-AMOUNT            PIC 9(9)V99.
+           05  PR-STATUS            PIC X(2).
+           05  PR-MESSAGE           PIC X(50).
+
+       WORKING-STORAGE SECTION.
+       01  WS-EOF                  PIC X(1) VALUE "N".
+           88  END-OF-PAYMENTS     VALUE "Y".
+       01  WS-PAYMENT-COUNT        PIC 9(7) COMP VALUE 0.
+       01  WS-REJECT-COUNT         PIC 9(7) COMP VALUE 0.
+       01  LK-PAYMENT-DATA.
+           05  LK-ACCOUNT-FROM     PIC X(10).
+           05  LK-ACCOUNT-TO       PIC X(10).
+           05  LK-AMOUNT           PIC 9(9)V99 COMP-3.
+           05  LK-CURRENCY         PIC X(3).
+           05  LK-PAYMENT-TYPE     PIC X(1).
+           05  LK-PROCESSING-MODE  PIC X(1).
+           05  LK-ORIGINAL-TRX-REF PIC X(16).
+           05  LK-ORIGINAL-FEE     PIC 9(5)V99 COMP-3.
+       01  LK-RESULT.
+           05  LK-STATUS           PIC X(2).
+           05  LK-MESSAGE          PIC X(50).
+
+       PROCEDURE DIVISION.
+       MAIN-PROGRAM.
+           OPEN INPUT PAYMENT-IN-FILE
+           OPEN OUTPUT PAYMENT-RESULT-FILE
+           PERFORM READ-PAYMENT-IN
+           PERFORM PROCESS-AND-REPORT UNTIL END-OF-PAYMENTS
+           CLOSE PAYMENT-IN-FILE PAYMENT-RESULT-FILE
+           DISPLAY "PAYBATCH: PAYMENTS READ     " WS-PAYMENT-COUNT
+           DISPLAY "PAYBATCH: PAYMENTS REJECTED " WS-REJECT-COUNT
+           IF WS-REJECT-COUNT > 0
+               MOVE 4 TO RETURN-CODE
+           ELSE
+               MOVE 0 TO RETURN-CODE
+           END-IF
+           STOP RUN.
+
+       READ-PAYMENT-IN.
+           READ PAYMENT-IN-FILE
+               AT END MOVE "Y" TO WS-EOF
+           END-READ.
+
+       PROCESS-AND-REPORT.
+           ADD 1 TO WS-PAYMENT-COUNT
+           MOVE PI-ACCOUNT-FROM     TO LK-ACCOUNT-FROM
+           MOVE PI-ACCOUNT-TO       TO LK-ACCOUNT-TO
+           MOVE PI-AMOUNT           TO LK-AMOUNT
+           MOVE PI-CURRENCY         TO LK-CURRENCY
+           MOVE PI-PAYMENT-TYPE     TO LK-PAYMENT-TYPE
+           MOVE PI-PROCESSING-MODE  TO LK-PROCESSING-MODE
+           MOVE PI-ORIGINAL-TRX-REF TO LK-ORIGINAL-TRX-REF
+           MOVE PI-ORIGINAL-FEE     TO LK-ORIGINAL-FEE
+           CALL "PAYMENT-ENTRY" USING LK-PAYMENT-DATA LK-RESULT
+           MOVE PI-ACCOUNT-FROM TO PR-ACCOUNT-FROM
+           MOVE PI-ACCOUNT-TO   TO PR-ACCOUNT-TO
+           MOVE PI-AMOUNT       TO PR-AMOUNT
+           MOVE LK-STATUS       TO PR-STATUS
+           MOVE LK-MESSAGE      TO PR-MESSAGE
+           IF LK-STATUS NOT = "00"
+               ADD 1 TO WS-REJECT-COUNT
+           END-IF
+           WRITE PAYMENT-RESULT-RECORD
+           PERFORM READ-PAYMENT-IN.
