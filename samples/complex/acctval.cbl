@@ -4,7 +4,20 @@
       * Account validation program.
       * Heavy business logic with nested IF and EVALUATE.
       *
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT REACT-LOG-FILE ASSIGN TO "ACCTREACT"
+               ORGANIZATION LINE SEQUENTIAL.
+
        DATA DIVISION.
+       FILE SECTION.
+       FD  REACT-LOG-FILE.
+       01  REACT-LOG-RECORD.
+           05  RL-ACCT-NUM         PIC X(12).
+           05  RL-TIMESTAMP        PIC X(15).
+           05  RL-REASON           PIC X(40).
+
        WORKING-STORAGE SECTION.
        01  WS-ACCOUNT.
            05  WS-ACCT-NUM         PIC X(12).
@@ -13,40 +26,113 @@
            88  ACCT-CHECKING       VALUE "CA".
            88  ACCT-LOAN           VALUE "LN".
            88  ACCT-DEPOSIT        VALUE "TD".
+           88  ACCT-CREDIT-CARD    VALUE "CC".
+           88  ACCT-FOREIGN-CURR   VALUE "FC".
            05  WS-ACCT-STATUS      PIC X(1).
            88  ACCT-ACTIVE         VALUE "A".
            88  ACCT-DORMANT        VALUE "D".
            88  ACCT-CLOSED         VALUE "C".
            88  ACCT-FROZEN         VALUE "F".
+           05  WS-CURRENCY-CODE    PIC X(3).
        01  WS-VALIDATION-RESULT.
            05  WS-VALID            PIC X(1).
            05  WS-REASON           PIC X(40).
+           05  WS-REASON-CODE      PIC 9(2).
+           88  REASON-OK               VALUE 00.
+           88  REASON-ACCT-EMPTY       VALUE 10.
+           88  REASON-ACCT-CLOSED      VALUE 20.
+           88  REASON-ACCT-FROZEN      VALUE 30.
+           88  REASON-ACCT-TYPE-UNKNOWN VALUE 40.
        01  WS-ACCT-LENGTH          PIC 9(2).
+       01  WS-REACTIVATE-REQUEST.
+           05  WS-REACT-ACCT-NUM   PIC X(12).
+           05  WS-REACT-REASON     PIC X(40).
+       01  WS-REACT-OK             PIC X(1).
+           88  REACT-SUCCESSFUL    VALUE "Y".
+       01  WS-CURRENT-TIMESTAMP    PIC X(15).
+       01  WS-SUSPENSE-SOURCE      PIC X(08) VALUE "ACCTVAL".
+       LINKAGE SECTION.
+       01  LK-ACCOUNT.
+           05  LK-ACCT-NUM         PIC X(12).
+           05  LK-ACCT-TYPE        PIC X(2).
+           05  LK-ACCT-STATUS      PIC X(1).
+           05  LK-CURRENCY-CODE    PIC X(3).
+       01  LK-VALIDATION-RESULT.
+           05  LK-VALID            PIC X(1).
+           05  LK-REASON           PIC X(40).
+           05  LK-REASON-CODE      PIC 9(2).
+       01  LK-REACTIVATE-REQUEST.
+           05  LK-REACT-ACCT-NUM   PIC X(12).
+           05  LK-REACT-REASON     PIC X(40).
+       01  LK-REACT-OK             PIC X(1).
        PROCEDURE DIVISION.
        MAIN-PROGRAM.
            PERFORM VALIDATE-ACCOUNT
            DISPLAY WS-VALID
            DISPLAY WS-REASON
            STOP RUN.
+      *
+      * Alternate entry point used by batch drivers (e.g. ACCTBATCH)
+      * that need to validate many accounts in one run without
+      * ending the caller's run unit.
+      *
+       ENTRY "ACCTVAL-ENTRY" USING LK-ACCOUNT LK-VALIDATION-RESULT.
+           MOVE LK-ACCOUNT TO WS-ACCOUNT
+           PERFORM VALIDATE-ACCOUNT
+           MOVE WS-VALIDATION-RESULT TO LK-VALIDATION-RESULT
+           GOBACK.
+      *
+      * Alternate entry point used by a reactivation driver (e.g.
+      * REACTBAT) to bring one dormant account back to active status
+      * without ending the caller's run unit.  LK-ACCOUNT carries the
+      * account's current status the way ACCTVAL-ENTRY's caller does,
+      * since REACTIVATE-ACCOUNT needs to see it before it can decide
+      * whether the account is actually dormant.
+      *
+       ENTRY "ACCTVAL-REACTIVATE" USING LK-ACCOUNT LK-REACTIVATE-REQUEST
+           LK-REACT-OK.
+           MOVE LK-ACCOUNT TO WS-ACCOUNT
+           MOVE LK-REACTIVATE-REQUEST TO WS-REACTIVATE-REQUEST
+           PERFORM REACTIVATE-ACCOUNT
+           MOVE WS-REACT-OK TO LK-REACT-OK
+           MOVE WS-ACCT-STATUS TO LK-ACCT-STATUS
+           GOBACK.
        VALIDATE-ACCOUNT.
            MOVE "Y" TO WS-VALID
            MOVE SPACES TO WS-REASON
+           MOVE 00 TO WS-REASON-CODE
            IF WS-ACCT-NUM = SPACES
                MOVE "N" TO WS-VALID
                MOVE "ACCOUNT NUMBER IS EMPTY" TO WS-REASON
+               MOVE 10 TO WS-REASON-CODE
            ELSE
                IF ACCT-CLOSED
                    MOVE "N" TO WS-VALID
                    MOVE "ACCOUNT IS CLOSED" TO WS-REASON
+                   MOVE 20 TO WS-REASON-CODE
                ELSE
                    IF ACCT-FROZEN
                        MOVE "N" TO WS-VALID
                        MOVE "ACCOUNT IS FROZEN" TO WS-REASON
+                       MOVE 30 TO WS-REASON-CODE
                    ELSE
                        PERFORM CHECK-ACCOUNT-TYPE
                    END-IF
                END-IF
+           END-IF
+           IF WS-VALID = "N"
+               PERFORM WRITE-TO-SUSPENSE
            END-IF.
+
+      *
+      * Anything VALIDATE-ACCOUNT rejects -- whether from the checks
+      * above or from CHECK-ACCOUNT-TYPE -- also goes onto the shared
+      * suspense queue so ops has something to review and resubmit
+      * or clear instead of just the console DISPLAY in MAIN-PROGRAM.
+      *
+       WRITE-TO-SUSPENSE.
+           CALL "SUSPQ" USING WS-SUSPENSE-SOURCE WS-ACCT-NUM
+               WS-REASON-CODE WS-REASON.
        CHECK-ACCOUNT-TYPE.
            EVALUATE TRUE
                WHEN ACCT-SAVINGS
@@ -57,7 +143,44 @@
                    MOVE "LOAN ACCOUNT VALID" TO WS-REASON
                WHEN ACCT-DEPOSIT
                    MOVE "TIME DEPOSIT VALID" TO WS-REASON
+               WHEN ACCT-CREDIT-CARD
+                   MOVE "CREDIT CARD ACCOUNT VALID" TO WS-REASON
+               WHEN ACCT-FOREIGN-CURR
+                   IF WS-CURRENCY-CODE = SPACES
+                       MOVE "N" TO WS-VALID
+                       MOVE "FOREIGN CURRENCY CODE MISSING"
+                           TO WS-REASON
+                       MOVE 40 TO WS-REASON-CODE
+                   ELSE
+                       MOVE "FOREIGN CURRENCY ACCOUNT VALID"
+                           TO WS-REASON
+                   END-IF
                WHEN OTHER
                    MOVE "N" TO WS-VALID
                    MOVE "UNKNOWN ACCOUNT TYPE" TO WS-REASON
+                   MOVE 40 TO WS-REASON-CODE
            END-EVALUATE.
+       REACTIVATE-ACCOUNT.
+      *
+      * Brings a dormant account back to active status and writes
+      * a log record of the reactivation reason.  Accounts that are
+      * closed or frozen cannot be reactivated through this path.
+      *
+           MOVE "N" TO WS-REACT-OK
+           MOVE WS-REACT-ACCT-NUM TO WS-ACCT-NUM
+           IF ACCT-DORMANT
+               MOVE "A" TO WS-ACCT-STATUS
+               MOVE "Y" TO WS-REACT-OK
+               PERFORM LOG-REACTIVATION
+           ELSE
+               DISPLAY "ACCTVAL: ACCOUNT NOT DORMANT, CANNOT REACTIVATE"
+           END-IF.
+       LOG-REACTIVATION.
+           ACCEPT WS-CURRENT-TIMESTAMP(1:8) FROM DATE YYYYMMDD
+           ACCEPT WS-CURRENT-TIMESTAMP(9:6) FROM TIME
+           OPEN EXTEND REACT-LOG-FILE
+           MOVE WS-REACT-ACCT-NUM TO RL-ACCT-NUM
+           MOVE WS-CURRENT-TIMESTAMP TO RL-TIMESTAMP
+           MOVE WS-REACT-REASON TO RL-REASON
+           WRITE REACT-LOG-RECORD
+           CLOSE REACT-LOG-FILE.
