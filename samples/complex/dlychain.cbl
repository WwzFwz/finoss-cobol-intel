@@ -0,0 +1,100 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. DLYCHAIN.
+      *
+      * Daily processing chain: runs account validation, interest
+      * calculation, payment posting, and the FILEBATCH copy in
+      * sequence.  Each one is a self-contained program that ends in
+      * its own STOP RUN, so each step is launched as its own run
+      * unit and its return code is checked before the next step is
+      * allowed to start.  ACCTBATCH, PAYBATCH, and FILEBATCH all use
+      * RC=4 to mean the step ran to completion but rejected one or
+      * more records -- routine enough that the chain should still go
+      * on to the next step -- and RC=8 to mean the step itself could
+      * not complete, which does halt the chain rather than running
+      * the rest against bad or missing upstream output.
+      *
+       DATA DIVISION.
+       WORKING-STORAGE SECTION.
+       01  WS-COMMAND-LINE          PIC X(80).
+       01  WS-STEP-RC               PIC S9(9) COMP.
+       01  WS-STEP-NAME             PIC X(10).
+       01  WS-CHAIN-FAILED-SW       PIC X(1) VALUE "N".
+           88  CHAIN-FAILED         VALUE "Y".
+
+       PROCEDURE DIVISION.
+       MAIN-PROGRAM.
+           PERFORM RUN-STEP-ACCTBATCH
+           IF NOT CHAIN-FAILED
+               PERFORM RUN-STEP-CALCINT
+           END-IF
+           IF NOT CHAIN-FAILED
+               PERFORM RUN-STEP-PAYBATCH
+           END-IF
+           IF NOT CHAIN-FAILED
+               PERFORM RUN-STEP-FILEBATCH
+           END-IF
+           IF CHAIN-FAILED
+               DISPLAY "DLYCHAIN: CHAIN HALTED AT STEP "
+                   WS-STEP-NAME " RC=" WS-STEP-RC
+               MOVE 8 TO RETURN-CODE
+           ELSE
+               DISPLAY "DLYCHAIN: ALL STEPS COMPLETED SUCCESSFULLY"
+               MOVE 0 TO RETURN-CODE
+           END-IF
+           STOP RUN.
+
+       RUN-STEP-ACCTBATCH.
+           MOVE "ACCTBATCH" TO WS-STEP-NAME
+           MOVE "ACCTBATCH" TO WS-COMMAND-LINE
+           CALL "SYSTEM" USING WS-COMMAND-LINE
+           MOVE RETURN-CODE TO WS-STEP-RC
+           IF WS-STEP-RC > 4
+               MOVE "Y" TO WS-CHAIN-FAILED-SW
+           ELSE
+               IF WS-STEP-RC = 4
+                   DISPLAY "DLYCHAIN: " WS-STEP-NAME
+                       " COMPLETED WITH REJECTED RECORDS, RC=4"
+               END-IF
+           END-IF.
+
+       RUN-STEP-CALCINT.
+           MOVE "CALCINT" TO WS-STEP-NAME
+           MOVE "CALCINT" TO WS-COMMAND-LINE
+           CALL "SYSTEM" USING WS-COMMAND-LINE
+           MOVE RETURN-CODE TO WS-STEP-RC
+           IF WS-STEP-RC > 4
+               MOVE "Y" TO WS-CHAIN-FAILED-SW
+           ELSE
+               IF WS-STEP-RC = 4
+                   DISPLAY "DLYCHAIN: " WS-STEP-NAME
+                       " COMPLETED WITH REJECTED RECORDS, RC=4"
+               END-IF
+           END-IF.
+
+       RUN-STEP-PAYBATCH.
+           MOVE "PAYBATCH" TO WS-STEP-NAME
+           MOVE "PAYBATCH" TO WS-COMMAND-LINE
+           CALL "SYSTEM" USING WS-COMMAND-LINE
+           MOVE RETURN-CODE TO WS-STEP-RC
+           IF WS-STEP-RC > 4
+               MOVE "Y" TO WS-CHAIN-FAILED-SW
+           ELSE
+               IF WS-STEP-RC = 4
+                   DISPLAY "DLYCHAIN: " WS-STEP-NAME
+                       " COMPLETED WITH REJECTED RECORDS, RC=4"
+               END-IF
+           END-IF.
+
+       RUN-STEP-FILEBATCH.
+           MOVE "FILEBATCH" TO WS-STEP-NAME
+           MOVE "FILEBATCH" TO WS-COMMAND-LINE
+           CALL "SYSTEM" USING WS-COMMAND-LINE
+           MOVE RETURN-CODE TO WS-STEP-RC
+           IF WS-STEP-RC > 4
+               MOVE "Y" TO WS-CHAIN-FAILED-SW
+           ELSE
+               IF WS-STEP-RC = 4
+                   DISPLAY "DLYCHAIN: " WS-STEP-NAME
+                       " COMPLETED WITH REJECTED RECORDS, RC=4"
+               END-IF
+           END-IF.
