@@ -1,33 +1,46 @@
        IDENTIFICATION DIVISION.
        PROGRAM-ID. SQLOPS.
-
+      *
+      * Looks up one customer's name by CUST-ID and splits it into
+      * last/first name.  Called by SQLBATCH for a whole list of
+      * CUST-ID values and by the online customer-inquiry transaction
+      * for a single counter lookup.
+      *
        DATA DIVISION.
        WORKING-STORAGE SECTION.
-       01 WS-RAW-NAME               PIC X(30) VALUE "DOE,JOHN".
+       01 WS-NAME                   PIC X(30).
        01 WS-LAST-NAME              PIC X(15).
        01 WS-FIRST-NAME             PIC X(15).
-       01 WS-COMMA-COUNT            PIC 9(2) VALUE 0.
        01 WS-ID                     PIC 9(10).
-       01 WS-NAME                   PIC X(30).
 
        LINKAGE SECTION.
        01 LK-REQUEST.
            05 LK-CUST-ID            PIC 9(10).
+       01 LK-REPLY.
+           05 LK-LAST-NAME          PIC X(15).
+           05 LK-FIRST-NAME         PIC X(15).
+           05 LK-FOUND              PIC X(1).
+               88 LK-CUSTOMER-FOUND VALUE "Y".
 
-       PROCEDURE DIVISION USING LK-REQUEST.
+       PROCEDURE DIVISION USING LK-REQUEST LK-REPLY.
        MAIN-PROGRAM.
-           UNSTRING WS-RAW-NAME
-               DELIMITED BY ","
-               INTO WS-LAST-NAME WS-FIRST-NAME.
-           INSPECT WS-RAW-NAME
-               TALLYING WS-COMMA-COUNT
-               FOR ALL ",".
-           INSPECT WS-NAME
-               REPLACING ALL "-" BY " ".
+           MOVE LK-CUST-ID TO WS-ID
+           MOVE SPACES TO WS-NAME
+           MOVE "Y" TO LK-FOUND
            EXEC SQL
                SELECT CUST_NAME
                INTO :WS-NAME
                FROM CUSTOMER_TABLE
-               WHERE CUST_ID = :LK-CUST-ID
-           END-EXEC.
+               WHERE CUST_ID = :WS-ID
+           END-EXEC
+           IF WS-NAME = SPACES
+               MOVE "N" TO LK-FOUND
+               MOVE SPACES TO WS-LAST-NAME WS-FIRST-NAME
+           ELSE
+               UNSTRING WS-NAME
+                   DELIMITED BY ","
+                   INTO WS-LAST-NAME WS-FIRST-NAME
+           END-IF
+           MOVE WS-LAST-NAME TO LK-LAST-NAME
+           MOVE WS-FIRST-NAME TO LK-FIRST-NAME
            GOBACK.
