@@ -0,0 +1,80 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. ACCTBATCH.
+      *
+      * Daily sweep of the account book through ACCTVAL.  Every
+      * account that comes back invalid (closed/frozen with
+      * unexpected activity, unknown type, and so on) is written to
+      * the exception report for operations to review.
+      *
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT ACCT-MASTER-FILE ASSIGN TO "ACCTMAST"
+               ORGANIZATION LINE SEQUENTIAL.
+           SELECT EXCEPTION-RPT-FILE ASSIGN TO "ACCTEXCP"
+               ORGANIZATION LINE SEQUENTIAL.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  ACCT-MASTER-FILE.
+       COPY ACCTMAST.
+
+       FD  EXCEPTION-RPT-FILE.
+       01  EXCEPTION-RPT-RECORD.
+           05  ER-ACCT-NUM         PIC X(12).
+           05  ER-ACCT-TYPE        PIC X(02).
+           05  ER-REASON-CODE      PIC 9(02).
+           05  ER-REASON           PIC X(40).
+
+       WORKING-STORAGE SECTION.
+       01  WS-EOF                  PIC X(1) VALUE "N".
+           88  END-OF-ACCOUNTS     VALUE "Y".
+       01  WS-ACCT-COUNT           PIC 9(7) COMP VALUE 0.
+       01  WS-EXCEPTION-COUNT      PIC 9(7) COMP VALUE 0.
+       01  LK-ACCOUNT.
+           05  LK-ACCT-NUM         PIC X(12).
+           05  LK-ACCT-TYPE        PIC X(2).
+           05  LK-ACCT-STATUS      PIC X(1).
+           05  LK-CURRENCY-CODE    PIC X(3).
+       01  LK-VALIDATION-RESULT.
+           05  LK-VALID            PIC X(1).
+           05  LK-REASON           PIC X(40).
+           05  LK-REASON-CODE      PIC 9(2).
+
+       PROCEDURE DIVISION.
+       MAIN-PROGRAM.
+           OPEN INPUT ACCT-MASTER-FILE
+           OPEN OUTPUT EXCEPTION-RPT-FILE
+           PERFORM READ-ACCOUNT
+           PERFORM VALIDATE-AND-REPORT UNTIL END-OF-ACCOUNTS
+           CLOSE ACCT-MASTER-FILE EXCEPTION-RPT-FILE
+           DISPLAY "ACCTBATCH: ACCOUNTS READ    " WS-ACCT-COUNT
+           DISPLAY "ACCTBATCH: EXCEPTIONS WRITTEN " WS-EXCEPTION-COUNT
+           IF WS-EXCEPTION-COUNT > 0
+               MOVE 4 TO RETURN-CODE
+           ELSE
+               MOVE 0 TO RETURN-CODE
+           END-IF
+           STOP RUN.
+
+       READ-ACCOUNT.
+           READ ACCT-MASTER-FILE
+               AT END MOVE "Y" TO WS-EOF
+           END-READ.
+
+       VALIDATE-AND-REPORT.
+           ADD 1 TO WS-ACCT-COUNT
+           MOVE ACCTM-NUM      TO LK-ACCT-NUM
+           MOVE ACCTM-TYPE     TO LK-ACCT-TYPE
+           MOVE ACCTM-STATUS   TO LK-ACCT-STATUS
+           MOVE ACCTM-CURRENCY TO LK-CURRENCY-CODE
+           CALL "ACCTVAL-ENTRY" USING LK-ACCOUNT LK-VALIDATION-RESULT
+           IF LK-VALID = "N"
+               ADD 1 TO WS-EXCEPTION-COUNT
+               MOVE ACCTM-NUM        TO ER-ACCT-NUM
+               MOVE ACCTM-TYPE       TO ER-ACCT-TYPE
+               MOVE LK-REASON-CODE   TO ER-REASON-CODE
+               MOVE LK-REASON        TO ER-REASON
+               WRITE EXCEPTION-RPT-RECORD
+           END-IF
+           PERFORM READ-ACCOUNT.
