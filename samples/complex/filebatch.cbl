@@ -4,30 +4,400 @@
        ENVIRONMENT DIVISION.
        INPUT-OUTPUT SECTION.
        FILE-CONTROL.
-           SELECT IN-FILE ASSIGN TO "INPUT.DAT".
-           SELECT OUT-FILE ASSIGN TO "OUTPUT.DAT".
+           SELECT IN-FILE ASSIGN TO "INPUT.DAT"
+               FILE STATUS IS WS-IN-FILE-STATUS.
+           SELECT OUT-FILE ASSIGN TO "OUTPUT.DAT"
+               ORGANIZATION INDEXED
+               ACCESS MODE DYNAMIC
+               RECORD KEY IS OUT-ACCOUNT
+               FILE STATUS IS WS-OUT-FILE-STATUS.
+           SELECT OUT-SEQ-FILE ASSIGN TO "OUTPUT.SEQ"
+               ORGANIZATION LINE SEQUENTIAL
+               FILE STATUS IS WS-OUTSEQ-FILE-STATUS.
+           SELECT CHECKPOINT-FILE ASSIGN TO "FILEBATCH.CKP"
+               ORGANIZATION LINE SEQUENTIAL
+               FILE STATUS IS WS-CKP-FILE-STATUS.
+           SELECT REJECT-FILE ASSIGN TO "REJECTS.DAT"
+               FILE STATUS IS WS-REJECT-FILE-STATUS.
+           SELECT CUSTOMER-MASTER-FILE ASSIGN TO "CUSTMAST"
+               ORGANIZATION INDEXED
+               ACCESS MODE RANDOM
+               RECORD KEY IS CUST-ID
+               FILE STATUS IS WS-CUST-FILE-STATUS.
 
        DATA DIVISION.
        FILE SECTION.
-       FD IN-FILE.
+      *
+      * A larger physical block cuts down the number of physical I/O
+      * calls the nightly high-volume run makes against IN-FILE and
+      * OUT-FILE, at the cost of a bit more buffer memory -- worth it
+      * once a file runs to hundreds of thousands of records instead
+      * of a handful.
+      *
+       FD IN-FILE
+           BLOCK CONTAINS 0 RECORDS.
        01 IN-REC.
            05 IN-ACCOUNT            PIC X(10).
            05 IN-AMOUNT             PIC 9(7)V99.
 
-       FD OUT-FILE.
+      *
+      * OUT-FILE is keyed on OUT-ACCOUNT so a later run can update a
+      * single account's record with a random REWRITE instead of
+      * rewriting the whole file.  The header and trailer records
+      * REDEFINE the same bytes OUT-ACCOUNT occupies, so their run
+      * date/record count double as their (otherwise unused) key value;
+      * both carry a non-numeric marker in the key bytes (OUT-FILE-ID,
+      * OUT-TRAILER-MARKER) so an all-numeric real account number can
+      * never collide with either one.
+      *
+       FD OUT-FILE
+           BLOCK CONTAINS 0 RECORDS.
        01 OUT-REC.
-           05 OUT-ACCOUNT           PIC X(10).
-           05 OUT-AMOUNT            PIC 9(7)V99.
+           05 OUT-REC-TYPE          PIC X(1).
+               88 OUT-HEADER-REC    VALUE "H".
+               88 OUT-DETAIL-REC    VALUE "D".
+               88 OUT-TRAILER-REC   VALUE "T".
+           05 OUT-DETAIL-DATA.
+               10 OUT-ACCOUNT       PIC X(10).
+               10 OUT-AMOUNT        PIC 9(7)V99.
+      *
+      * Captured from CUSTMAST at copy time, before anything else can
+      * move it -- RECONCIL adds OUT-AMOUNT to this to get the balance
+      * it expects CUSTMAST to show by the time it runs, and flags
+      * anything that drifted from that expectation.
+      *
+               10 OUT-BALANCE-BEFORE PIC 9(9)V99.
+           05 OUT-HEADER-DATA REDEFINES OUT-DETAIL-DATA.
+               10 OUT-RUN-DATE      PIC 9(8).
+               10 OUT-FILE-ID       PIC X(4).
+           05 OUT-TRAILER-DATA REDEFINES OUT-DETAIL-DATA.
+               10 OUT-RECORD-COUNT  PIC 9(7).
+               10 OUT-TRAILER-MARKER PIC X(3).
+               10 OUT-AMOUNT-TOTAL  PIC 9(7)V99.
+
+      *
+      * OUT-FILE's INDEXED organization means ACCESS MODE SEQUENTIAL
+      * reads it back in ascending OUT-ACCOUNT key order, not the order
+      * the header/detail/trailer rows were actually written in -- no
+      * good for a consumer like RECONCIL that needs to see the
+      * trailer last and every detail before it.  OUT-SEQ-FILE mirrors
+      * every row this program writes to OUT-FILE, in true write
+      * order, on a plain LINE SEQUENTIAL file for that purpose.
+      *
+       FD OUT-SEQ-FILE.
+       01 OUT-SEQ-REC.
+           05 OUT-SEQ-REC-TYPE      PIC X(1).
+           05 OUT-SEQ-DATA          PIC X(30).
+
+       FD  CUSTOMER-MASTER-FILE.
+       COPY CUSTMAST.
+
+       FD CHECKPOINT-FILE.
+       01 CHECKPOINT-RECORD.
+           05 CKP-RECORD-COUNT      PIC 9(7).
+           05 CKP-LAST-KEY          PIC X(10).
+           05 CKP-AMOUNT-TOTAL      PIC 9(7)V99.
+           05 CKP-ACCEPTED-COUNT    PIC 9(7).
+           05 CKP-REJECTED-COUNT    PIC 9(7).
+           05 CKP-PROCESSED-COUNT   PIC 9(7).
+
+       FD REJECT-FILE
+           BLOCK CONTAINS 0 RECORDS.
+       01 REJECT-RECORD.
+           05 RJ-ACCOUNT            PIC X(10).
+           05 RJ-AMOUNT             PIC X(9).
+           05 RJ-REASON             PIC X(30).
 
        WORKING-STORAGE SECTION.
        01 WS-EOF                   PIC X VALUE "N".
+           88 END-OF-INPUT         VALUE "Y".
+       01 WS-RECORD-COUNT          PIC 9(7) COMP VALUE 0.
+       01 WS-AMOUNT-TOTAL          PIC 9(7)V99 VALUE 0.
+       01 WS-RUN-DATE              PIC 9(8).
+       01 WS-CKP-FILE-STATUS       PIC X(2).
+       01 WS-OUT-FILE-STATUS       PIC X(2).
+       01 WS-IN-FILE-STATUS        PIC X(2).
+       01 WS-REJECT-FILE-STATUS    PIC X(2).
+       01 WS-CUST-FILE-STATUS      PIC X(2).
+       01 WS-OUTSEQ-FILE-STATUS    PIC X(2).
+      *
+      * A high-volume nightly file checkpointing every 1000 records
+      * spends more time opening and closing FILEBATCH.CKP than
+      * copying records; widening the interval keeps the cost of
+      * checkpointing itself off the critical path while still
+      * bounding a restart to a few tens of thousands of records of
+      * rework instead of the whole file.
+      *
+       01 WS-CHECKPOINT-INTERVAL   PIC 9(5) COMP VALUE 25000.
+       01 WS-CHECKPOINT-REMAINDER  PIC 9(7) COMP VALUE 0.
+      *
+      * Counts every record COPY-RECORD has finished with, accepted or
+      * rejected, so the checkpoint fires -- and CKP-LAST-KEY moves
+      * forward -- on rejects too.  WS-RECORD-COUNT stays accepted-only
+      * since it becomes OUT-RECORD-COUNT on the trailer record, which
+      * has to match the number of detail rows actually on OUT-FILE.
+      *
+       01 WS-PROCESSED-COUNT       PIC 9(7) COMP VALUE 0.
+       01 WS-RESTART-SWITCH        PIC X(1) VALUE "N".
+           88 RESTART-REQUESTED    VALUE "Y".
+       01 WS-SKIP-SWITCH           PIC X(1) VALUE "N".
+           88 SKIP-COMPLETE        VALUE "Y".
+       01 WS-RESTART-KEY           PIC X(10) VALUE SPACES.
+       01 WS-ACCEPTED-COUNT        PIC 9(7) COMP VALUE 0.
+       01 WS-REJECTED-COUNT        PIC 9(7) COMP VALUE 0.
+       01 WS-EDIT-SWITCH           PIC X(1) VALUE "Y".
+           88 RECORD-VALID         VALUE "Y".
+       01 WS-REJECT-REASON         PIC X(30) VALUE SPACES.
 
        PROCEDURE DIVISION.
        MAIN-PROGRAM.
-           OPEN INPUT IN-FILE OUTPUT OUT-FILE.
-           READ IN-FILE AT END
-               MOVE "Y" TO WS-EOF.
-           WRITE OUT-REC FROM IN-REC.
-           REWRITE OUT-REC FROM IN-REC.
-           CLOSE IN-FILE OUT-FILE.
+           PERFORM CHECK-FOR-RESTART
+           OPEN INPUT CUSTOMER-MASTER-FILE
+           IF RESTART-REQUESTED
+               OPEN INPUT IN-FILE
+               OPEN I-O OUT-FILE
+               OPEN EXTEND OUT-SEQ-FILE
+               OPEN EXTEND REJECT-FILE
+               PERFORM CHECK-FILE-OPEN-STATUS
+               PERFORM READ-IN-FILE
+               PERFORM SKIP-TO-RESTART-POINT UNTIL SKIP-COMPLETE
+                   OR END-OF-INPUT
+           ELSE
+               OPEN INPUT IN-FILE OUTPUT OUT-FILE
+               OPEN OUTPUT OUT-SEQ-FILE
+               OPEN OUTPUT REJECT-FILE
+               PERFORM CHECK-FILE-OPEN-STATUS
+               PERFORM WRITE-HEADER-RECORD
+               PERFORM READ-IN-FILE
+           END-IF
+           PERFORM COPY-RECORD UNTIL END-OF-INPUT
+           PERFORM WRITE-TRAILER-RECORD
+           PERFORM CLEAR-CHECKPOINT
+           CLOSE IN-FILE OUT-FILE OUT-SEQ-FILE REJECT-FILE
+               CUSTOMER-MASTER-FILE
+           DISPLAY "FILEBATCH: RECORDS ACCEPTED " WS-ACCEPTED-COUNT
+           DISPLAY "FILEBATCH: RECORDS REJECTED " WS-REJECTED-COUNT
+           PERFORM SET-RETURN-CODE
            STOP RUN.
+
+      *
+      * DLYCHAIN halts the whole nightly chain on a non-zero exit
+      * code from any step, so an IN-FILE/OUT-FILE/REJECT-FILE that
+      * fails to open has to stop this run cold rather than let
+      * COPY-RECORD run against files that were never opened.
+      *
+       CHECK-FILE-OPEN-STATUS.
+           IF WS-IN-FILE-STATUS NOT = "00"
+               DISPLAY "FILEBATCH: IN-FILE OPEN FAILED, STATUS "
+                   WS-IN-FILE-STATUS
+               MOVE 8 TO RETURN-CODE
+               STOP RUN
+           END-IF
+           IF WS-OUT-FILE-STATUS NOT = "00"
+               DISPLAY "FILEBATCH: OUT-FILE OPEN FAILED, STATUS "
+                   WS-OUT-FILE-STATUS
+               MOVE 8 TO RETURN-CODE
+               STOP RUN
+           END-IF
+           IF WS-REJECT-FILE-STATUS NOT = "00"
+               DISPLAY "FILEBATCH: REJECT-FILE OPEN FAILED, STATUS "
+                   WS-REJECT-FILE-STATUS
+               MOVE 8 TO RETURN-CODE
+               STOP RUN
+           END-IF
+           IF WS-OUTSEQ-FILE-STATUS NOT = "00"
+               DISPLAY "FILEBATCH: OUT-SEQ-FILE OPEN FAILED, STATUS "
+                   WS-OUTSEQ-FILE-STATUS
+               MOVE 8 TO RETURN-CODE
+               STOP RUN
+           END-IF
+           IF WS-CUST-FILE-STATUS NOT = "00"
+               DISPLAY "FILEBATCH: CUSTMAST OPEN FAILED, STATUS "
+                   WS-CUST-FILE-STATUS
+               MOVE 8 TO RETURN-CODE
+               STOP RUN
+           END-IF.
+
+      *
+      * DLYCHAIN only sees an OS-level abend as a step failure unless
+      * a step sets RETURN-CODE itself, so a run with any rejected
+      * records is reported back as a (non-halting) warning rather
+      * than a silent RC 0 the same as a completely clean run.
+      *
+       SET-RETURN-CODE.
+           IF WS-REJECTED-COUNT > 0
+               MOVE 4 TO RETURN-CODE
+           ELSE
+               MOVE 0 TO RETURN-CODE
+           END-IF.
+
+      *
+      * If a checkpoint file survives from a prior abended run, pick
+      * up the last-processed key and running totals from it instead
+      * of starting the whole file over.
+      *
+       CHECK-FOR-RESTART.
+           OPEN INPUT CHECKPOINT-FILE
+           IF WS-CKP-FILE-STATUS = "00"
+               READ CHECKPOINT-FILE
+                   AT END MOVE "N" TO WS-RESTART-SWITCH
+                   NOT AT END
+                       MOVE "Y" TO WS-RESTART-SWITCH
+                       MOVE CKP-RECORD-COUNT TO WS-RECORD-COUNT
+                       MOVE CKP-AMOUNT-TOTAL TO WS-AMOUNT-TOTAL
+                       MOVE CKP-LAST-KEY TO WS-RESTART-KEY
+                       MOVE CKP-ACCEPTED-COUNT TO WS-ACCEPTED-COUNT
+                       MOVE CKP-REJECTED-COUNT TO WS-REJECTED-COUNT
+                       MOVE CKP-PROCESSED-COUNT TO WS-PROCESSED-COUNT
+               END-READ
+               CLOSE CHECKPOINT-FILE
+           ELSE
+               MOVE "N" TO WS-RESTART-SWITCH
+           END-IF.
+
+       SKIP-TO-RESTART-POINT.
+           IF IN-ACCOUNT = WS-RESTART-KEY
+               MOVE "Y" TO WS-SKIP-SWITCH
+           END-IF
+           PERFORM READ-IN-FILE.
+
+       WRITE-HEADER-RECORD.
+           ACCEPT WS-RUN-DATE FROM DATE YYYYMMDD
+           MOVE SPACES TO OUT-REC
+           MOVE "H" TO OUT-REC-TYPE
+           MOVE WS-RUN-DATE TO OUT-RUN-DATE
+           MOVE "FBCH" TO OUT-FILE-ID
+           WRITE OUT-REC
+               INVALID KEY
+                   DISPLAY "FILEBATCH: HEADER KEY COLLISION"
+           END-WRITE
+           PERFORM WRITE-SEQ-RECORD.
+
+       READ-IN-FILE.
+           READ IN-FILE
+               AT END MOVE "Y" TO WS-EOF
+           END-READ.
+
+       COPY-RECORD.
+           PERFORM EDIT-INPUT-RECORD
+           IF RECORD-VALID
+               MOVE SPACES TO OUT-REC
+               MOVE "D" TO OUT-REC-TYPE
+               MOVE IN-ACCOUNT TO OUT-ACCOUNT
+               MOVE IN-AMOUNT TO OUT-AMOUNT
+               PERFORM LOOKUP-BALANCE-BEFORE
+               WRITE OUT-REC
+                   INVALID KEY
+      *
+      * A restart re-reads from the top of the input and skips
+      * ahead to the checkpointed key, but if that key was the last
+      * one written before the abend its record may already be on
+      * OUT-FILE.  REWRITE brings it up to date instead of failing.
+      *
+                       REWRITE OUT-REC
+               END-WRITE
+               PERFORM WRITE-SEQ-RECORD
+               ADD 1 TO WS-RECORD-COUNT
+               ADD 1 TO WS-ACCEPTED-COUNT
+               ADD IN-AMOUNT TO WS-AMOUNT-TOTAL
+           ELSE
+               PERFORM WRITE-REJECT-RECORD
+           END-IF
+      *
+      * Checked after both branches, on every record processed, so a
+      * run that abends partway through a stretch of rejects still
+      * checkpoints past them -- otherwise a restart re-reads and
+      * re-appends every reject since the last checkpoint, duplicating
+      * them on REJECT-FILE.
+      *
+           ADD 1 TO WS-PROCESSED-COUNT
+           DIVIDE WS-PROCESSED-COUNT BY WS-CHECKPOINT-INTERVAL
+               GIVING WS-CHECKPOINT-REMAINDER
+               REMAINDER WS-CHECKPOINT-REMAINDER
+           IF WS-CHECKPOINT-REMAINDER = 0
+               PERFORM WRITE-CHECKPOINT
+           END-IF
+           PERFORM READ-IN-FILE.
+
+      *
+      * IN-ACCOUNT runs wider than CUSTMAST's CUST-ID, so the customer
+      * is keyed off its rightmost 8 digits, the same convention
+      * PAYMENT and CALCINT already use.  An account CUSTMAST has no
+      * record for is left at a zero balance-before, which RECONCIL's
+      * own not-found check catches separately.
+      *
+       LOOKUP-BALANCE-BEFORE.
+           MOVE IN-ACCOUNT(3:8) TO CUST-ID
+           READ CUSTOMER-MASTER-FILE
+               KEY IS CUST-ID
+               INVALID KEY
+                   MOVE 0 TO OUT-BALANCE-BEFORE
+               NOT INVALID KEY
+                   MOVE CUST-BALANCE TO OUT-BALANCE-BEFORE
+           END-READ.
+
+      *
+      * A blank account number or a non-numeric amount corrupts
+      * everything downstream, so bad records are diverted to the
+      * reject file instead of flowing into OUTPUT.DAT.
+      *
+       EDIT-INPUT-RECORD.
+           MOVE "Y" TO WS-EDIT-SWITCH
+           MOVE SPACES TO WS-REJECT-REASON
+           IF IN-ACCOUNT = SPACES
+               MOVE "N" TO WS-EDIT-SWITCH
+               MOVE "ACCOUNT NUMBER IS BLANK" TO WS-REJECT-REASON
+           ELSE
+               IF IN-AMOUNT NOT NUMERIC
+                   MOVE "N" TO WS-EDIT-SWITCH
+                   MOVE "AMOUNT IS NOT NUMERIC" TO WS-REJECT-REASON
+               END-IF
+           END-IF.
+
+       WRITE-REJECT-RECORD.
+           ADD 1 TO WS-REJECTED-COUNT
+           MOVE IN-ACCOUNT TO RJ-ACCOUNT
+           MOVE IN-AMOUNT TO RJ-AMOUNT
+           MOVE WS-REJECT-REASON TO RJ-REASON
+           WRITE REJECT-RECORD.
+
+       WRITE-CHECKPOINT.
+           OPEN OUTPUT CHECKPOINT-FILE
+           MOVE WS-RECORD-COUNT TO CKP-RECORD-COUNT
+           MOVE IN-ACCOUNT TO CKP-LAST-KEY
+           MOVE WS-AMOUNT-TOTAL TO CKP-AMOUNT-TOTAL
+           MOVE WS-ACCEPTED-COUNT TO CKP-ACCEPTED-COUNT
+           MOVE WS-REJECTED-COUNT TO CKP-REJECTED-COUNT
+           MOVE WS-PROCESSED-COUNT TO CKP-PROCESSED-COUNT
+           WRITE CHECKPOINT-RECORD
+           CLOSE CHECKPOINT-FILE.
+
+       WRITE-TRAILER-RECORD.
+           MOVE SPACES TO OUT-REC
+           MOVE "T" TO OUT-REC-TYPE
+           MOVE WS-RECORD-COUNT TO OUT-RECORD-COUNT
+           MOVE "TRL" TO OUT-TRAILER-MARKER
+           MOVE WS-AMOUNT-TOTAL TO OUT-AMOUNT-TOTAL
+           WRITE OUT-REC
+               INVALID KEY
+                   DISPLAY "FILEBATCH: TRAILER KEY COLLISION"
+           END-WRITE
+           PERFORM WRITE-SEQ-RECORD.
+
+      *
+      * Keeps OUT-SEQ-FILE a byte-for-byte mirror of every row this
+      * program writes to OUT-FILE, in the order it wrote them, so a
+      * sequential consumer like RECONCIL sees header, every detail,
+      * then trailer -- never reordered by OUT-FILE's account-number
+      * key the way an indexed sequential read would be.
+      *
+       WRITE-SEQ-RECORD.
+           MOVE OUT-REC TO OUT-SEQ-REC
+           WRITE OUT-SEQ-REC.
+
+      *
+      * A clean finish means there is nothing left to restart from.
+      *
+       CLEAR-CHECKPOINT.
+           OPEN OUTPUT CHECKPOINT-FILE
+           CLOSE CHECKPOINT-FILE.
