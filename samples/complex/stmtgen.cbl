@@ -0,0 +1,133 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. STMTGEN.
+      *
+      * Customer statement generation.  Reads CUSTMAST for the
+      * customer's name and current balance and scans the LOGTRX
+      * transaction ledger (TRXLEDGR) for every entry posted against
+      * that customer's account, writing one statement per customer:
+      * a header record with the balance as of the run, a detail
+      * record per matching ledger entry, and a trailer record with
+      * the entry count.
+      *
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT CUSTOMER-MASTER-FILE ASSIGN TO "CUSTMAST"
+               ORGANIZATION INDEXED
+               ACCESS MODE SEQUENTIAL
+               RECORD KEY IS CUST-ID
+               FILE STATUS IS WS-CUST-FILE-STATUS.
+           SELECT LEDGER-FILE ASSIGN TO "TRXLEDGR"
+               ORGANIZATION LINE SEQUENTIAL.
+           SELECT STATEMENT-FILE ASSIGN TO "CUSTSTMT"
+               ORGANIZATION LINE SEQUENTIAL.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  CUSTOMER-MASTER-FILE.
+       COPY CUSTMAST.
+
+       FD  LEDGER-FILE.
+       COPY TRXLEDGR.
+
+      *
+      * The header and trailer records REDEFINE the same bytes the
+      * detail record uses, the same convention FILEBATCH's OUT-FILE
+      * uses for its own header/trailer rows.
+      *
+       FD  STATEMENT-FILE.
+       01  STATEMENT-RECORD.
+           05  ST-REC-TYPE          PIC X(1).
+               88  ST-HEADER-REC    VALUE "H".
+               88  ST-DETAIL-REC    VALUE "D".
+               88  ST-TRAILER-REC   VALUE "T".
+           05  ST-HEADER-DATA.
+               10  ST-CUST-ID       PIC 9(08).
+               10  ST-CUST-NAME     PIC X(30).
+               10  ST-CUST-BALANCE  PIC 9(09)V99.
+           05  ST-DETAIL-DATA REDEFINES ST-HEADER-DATA.
+               10  ST-TRX-TYPE      PIC X(04).
+               10  ST-TRX-AMOUNT    PIC 9(09)V99.
+               10  ST-TRX-CURRENCY  PIC X(03).
+               10  ST-TRX-TIMESTAMP PIC X(14).
+           05  ST-TRAILER-DATA REDEFINES ST-HEADER-DATA.
+               10  ST-TRX-COUNT     PIC 9(07).
+
+       WORKING-STORAGE SECTION.
+       01  WS-CUST-FILE-STATUS      PIC X(2).
+       01  WS-CUST-EOF              PIC X(1) VALUE "N".
+           88  END-OF-CUSTOMERS     VALUE "Y".
+       01  WS-LEDGER-EOF            PIC X(1) VALUE "N".
+           88  END-OF-LEDGER        VALUE "Y".
+       01  WS-CUST-COUNT            PIC 9(7) COMP VALUE 0.
+       01  WS-STMT-TRX-COUNT        PIC 9(07).
+
+       PROCEDURE DIVISION.
+       MAIN-PROGRAM.
+           OPEN INPUT CUSTOMER-MASTER-FILE
+           OPEN OUTPUT STATEMENT-FILE
+           PERFORM READ-CUSTOMER
+           PERFORM GENERATE-STATEMENT UNTIL END-OF-CUSTOMERS
+           CLOSE CUSTOMER-MASTER-FILE STATEMENT-FILE
+           DISPLAY "STMTGEN: STATEMENTS WRITTEN " WS-CUST-COUNT
+           STOP RUN.
+
+       READ-CUSTOMER.
+           READ CUSTOMER-MASTER-FILE NEXT
+               AT END MOVE "Y" TO WS-CUST-EOF
+           END-READ.
+
+       GENERATE-STATEMENT.
+           ADD 1 TO WS-CUST-COUNT
+           MOVE 0 TO WS-STMT-TRX-COUNT
+           PERFORM WRITE-STATEMENT-HEADER
+           PERFORM SCAN-LEDGER-FOR-CUSTOMER
+           PERFORM WRITE-STATEMENT-TRAILER
+           PERFORM READ-CUSTOMER.
+
+       WRITE-STATEMENT-HEADER.
+           MOVE "H" TO ST-REC-TYPE
+           MOVE CUST-ID TO ST-CUST-ID
+           MOVE CUST-NAME TO ST-CUST-NAME
+           MOVE CUST-BALANCE TO ST-CUST-BALANCE
+           WRITE STATEMENT-RECORD.
+
+      *
+      * TRXLEDGR is a plain append-only sequential ledger with no
+      * account-keyed access, so each customer's statement takes its
+      * own pass over the whole file.  TRX-ACCOUNT-NUM carries the
+      * full account number; the rightmost 8 digits are the CUST-ID,
+      * the same account-number-to-CUST-ID convention PAYMENT and
+      * CALCINT already key their CUSTMAST postings on.
+      *
+       SCAN-LEDGER-FOR-CUSTOMER.
+           MOVE "N" TO WS-LEDGER-EOF
+           OPEN INPUT LEDGER-FILE
+           PERFORM READ-LEDGER
+           PERFORM MATCH-LEDGER-ENTRY UNTIL END-OF-LEDGER
+           CLOSE LEDGER-FILE.
+
+       READ-LEDGER.
+           READ LEDGER-FILE
+               AT END MOVE "Y" TO WS-LEDGER-EOF
+           END-READ.
+
+       MATCH-LEDGER-ENTRY.
+           IF TRX-ACCOUNT-NUM(3:8) = CUST-ID
+               PERFORM WRITE-STATEMENT-DETAIL
+           END-IF
+           PERFORM READ-LEDGER.
+
+       WRITE-STATEMENT-DETAIL.
+           ADD 1 TO WS-STMT-TRX-COUNT
+           MOVE "D" TO ST-REC-TYPE
+           MOVE TRX-TYPE TO ST-TRX-TYPE
+           MOVE TRX-AMOUNT TO ST-TRX-AMOUNT
+           MOVE TRX-CURRENCY TO ST-TRX-CURRENCY
+           MOVE TRX-TIMESTAMP TO ST-TRX-TIMESTAMP
+           WRITE STATEMENT-RECORD.
+
+       WRITE-STATEMENT-TRAILER.
+           MOVE "T" TO ST-REC-TYPE
+           MOVE WS-STMT-TRX-COUNT TO ST-TRX-COUNT
+           WRITE STATEMENT-RECORD.
