@@ -0,0 +1,208 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. RECONCIL.
+      *
+      * Compares FILEBATCH's own OUTPUT.SEQ totals against CUSTMAST.
+      * Every detail row FILEBATCH wrote is matched against the
+      * customer record for the same account (via the rightmost 8
+      * digits of OUT-ACCOUNT, the same account-number-to-CUST-ID
+      * convention PAYMENT and CALCINT already key their CUSTMAST
+      * postings on) and its amount is compared against CUST-BALANCE;
+      * the trailer's record count and amount total are also checked
+      * against what was actually seen on this pass, so a truncated
+      * or double-run OUTPUT.SEQ is caught as well as a bad balance.
+      * OUTPUT.SEQ, not the indexed OUTPUT.DAT, is read here because
+      * OUTPUT.DAT is keyed on OUT-ACCOUNT for FILEBATCH's own restart
+      * REWRITEs -- a sequential read of it comes back in ascending
+      * account-number order, not header-first/trailer-last the way it
+      * was written, which would leave RECONCILE-TRAILER's running
+      * totals incomplete whenever the trailer's synthetic key happened
+      * to sort ahead of some of the details. OUTPUT.SEQ is FILEBATCH's
+      * plain LINE SEQUENTIAL mirror of the same rows in true write
+      * order, built for exactly this kind of sequential consumer.
+      *
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT OUT-FILE ASSIGN TO "OUTPUT.SEQ"
+               ORGANIZATION LINE SEQUENTIAL
+               FILE STATUS IS WS-OUT-FILE-STATUS.
+           SELECT CUSTOMER-MASTER-FILE ASSIGN TO "CUSTMAST"
+               ORGANIZATION INDEXED
+               ACCESS MODE RANDOM
+               RECORD KEY IS CUST-ID
+               FILE STATUS IS WS-CUST-FILE-STATUS.
+           SELECT RECON-RPT-FILE ASSIGN TO "RECONRPT"
+               ORGANIZATION LINE SEQUENTIAL.
+
+       DATA DIVISION.
+       FILE SECTION.
+      *
+      * OUT-REC is not in a copybook -- it is copied here from
+      * FILEBATCH's own FD, the same way FILEBATCH defined it, since
+      * the two programs share the file layout but not a COPY member.
+      * This includes OUT-BALANCE-BEFORE, the CUSTMAST balance
+      * FILEBATCH captured for the account before its own posting,
+      * which CHECK-ACCOUNT-STANDING uses to verify the movement, and
+      * OUT-TRAILER-MARKER, the non-numeric marker that keeps the
+      * trailer's synthetic key from ever matching a real account.
+      *
+       FD  OUT-FILE.
+       01  OUT-REC.
+           05  OUT-REC-TYPE          PIC X(1).
+               88  OUT-HEADER-REC    VALUE "H".
+               88  OUT-DETAIL-REC    VALUE "D".
+               88  OUT-TRAILER-REC   VALUE "T".
+           05  OUT-DETAIL-DATA.
+               10  OUT-ACCOUNT       PIC X(10).
+               10  OUT-AMOUNT        PIC 9(7)V99.
+               10  OUT-BALANCE-BEFORE PIC 9(9)V99.
+           05  OUT-HEADER-DATA REDEFINES OUT-DETAIL-DATA.
+               10  OUT-RUN-DATE      PIC 9(8).
+               10  OUT-FILE-ID       PIC X(4).
+           05  OUT-TRAILER-DATA REDEFINES OUT-DETAIL-DATA.
+               10  OUT-RECORD-COUNT  PIC 9(7).
+               10  OUT-TRAILER-MARKER PIC X(3).
+               10  OUT-AMOUNT-TOTAL  PIC 9(7)V99.
+
+       FD  CUSTOMER-MASTER-FILE.
+       COPY CUSTMAST.
+
+       FD  RECON-RPT-FILE.
+       01  RECON-RPT-RECORD.
+           05  RR-ACCOUNT           PIC X(10).
+           05  FILLER               PIC X(02) VALUE SPACES.
+           05  RR-OUT-AMOUNT        PIC 9(7)V99.
+           05  FILLER               PIC X(02) VALUE SPACES.
+           05  RR-CUST-BALANCE      PIC 9(9)V99.
+           05  FILLER               PIC X(02) VALUE SPACES.
+           05  RR-REASON            PIC X(30).
+
+       WORKING-STORAGE SECTION.
+       01  WS-OUT-FILE-STATUS       PIC X(2).
+       01  WS-CUST-FILE-STATUS      PIC X(2).
+       01  WS-OUT-EOF               PIC X(1) VALUE "N".
+           88  END-OF-OUT-FILE      VALUE "Y".
+       01  WS-SEEN-RECORD-COUNT     PIC 9(7) COMP VALUE 0.
+       01  WS-SEEN-AMOUNT-TOTAL     PIC 9(7)V99 VALUE 0.
+       01  WS-MATCH-COUNT           PIC 9(7) COMP VALUE 0.
+       01  WS-MISMATCH-COUNT        PIC 9(7) COMP VALUE 0.
+       01  WS-NOT-FOUND-COUNT       PIC 9(7) COMP VALUE 0.
+       01  WS-CUST-ID               PIC 9(8).
+       01  WS-TRAILER-DIFF          PIC S9(7)V99.
+       01  WS-EXPECTED-BALANCE      PIC 9(9)V99.
+       01  WS-BALANCE-DIFF          PIC S9(9)V99.
+      *
+      * Same-day totals can be off by a few cents of rounding without
+      * OUTPUT.DAT actually being wrong; anything past this is worth
+      * an operator's attention the same day rather than waiting for
+      * it to compound.
+      *
+       01  WS-TOLERANCE             PIC 9(7)V99 VALUE 0.01.
+
+       PROCEDURE DIVISION.
+       MAIN-PROGRAM.
+           OPEN INPUT OUT-FILE
+           OPEN INPUT CUSTOMER-MASTER-FILE
+           OPEN OUTPUT RECON-RPT-FILE
+           PERFORM READ-OUT-FILE
+           PERFORM RECONCILE-ROW UNTIL END-OF-OUT-FILE
+           CLOSE OUT-FILE CUSTOMER-MASTER-FILE RECON-RPT-FILE
+           DISPLAY "RECONCIL: DETAILS MATCHED    " WS-MATCH-COUNT
+           DISPLAY "RECONCIL: DETAILS MISMATCHED " WS-MISMATCH-COUNT
+           DISPLAY "RECONCIL: ACCOUNTS NOT FOUND " WS-NOT-FOUND-COUNT
+           STOP RUN.
+
+       READ-OUT-FILE.
+           READ OUT-FILE
+               AT END MOVE "Y" TO WS-OUT-EOF
+           END-READ.
+
+       RECONCILE-ROW.
+           EVALUATE TRUE
+               WHEN OUT-DETAIL-REC
+                   PERFORM RECONCILE-DETAIL
+               WHEN OUT-TRAILER-REC
+                   PERFORM RECONCILE-TRAILER
+               WHEN OTHER
+                   CONTINUE
+           END-EVALUATE
+           PERFORM READ-OUT-FILE.
+
+       RECONCILE-DETAIL.
+           ADD 1 TO WS-SEEN-RECORD-COUNT
+           ADD OUT-AMOUNT TO WS-SEEN-AMOUNT-TOTAL
+           MOVE OUT-ACCOUNT(3:8) TO WS-CUST-ID
+           MOVE WS-CUST-ID TO CUST-ID
+           READ CUSTOMER-MASTER-FILE
+               KEY IS CUST-ID
+               INVALID KEY
+                   PERFORM REPORT-ACCOUNT-NOT-FOUND
+               NOT INVALID KEY
+                   PERFORM CHECK-ACCOUNT-STANDING
+           END-READ.
+
+       REPORT-ACCOUNT-NOT-FOUND.
+           ADD 1 TO WS-NOT-FOUND-COUNT
+           MOVE OUT-ACCOUNT TO RR-ACCOUNT
+           MOVE OUT-AMOUNT TO RR-OUT-AMOUNT
+           MOVE 0 TO RR-CUST-BALANCE
+           MOVE "ACCOUNT NOT FOUND IN CUSTMAST" TO RR-REASON
+           WRITE RECON-RPT-RECORD.
+
+      *
+      * FILEBATCH captures OUT-BALANCE-BEFORE from CUSTMAST at the
+      * moment it copies each detail row, ahead of any other posting
+      * that might touch the same account, so the balance this account
+      * should show now is just that snapshot plus OUT-AMOUNT. Anything
+      * outside WS-TOLERANCE of that expectation means the posting
+      * FILEBATCH claims to have made never actually landed, in
+      * addition to the standing check on whether CUSTMAST still shows
+      * the account as active at all.
+      *
+       CHECK-ACCOUNT-STANDING.
+           IF NOT CUST-ACTIVE
+               ADD 1 TO WS-MISMATCH-COUNT
+               MOVE OUT-ACCOUNT TO RR-ACCOUNT
+               MOVE OUT-AMOUNT TO RR-OUT-AMOUNT
+               MOVE CUST-BALANCE TO RR-CUST-BALANCE
+               MOVE "ACCOUNT NOT ACTIVE IN CUSTMAST" TO RR-REASON
+               WRITE RECON-RPT-RECORD
+           ELSE
+               COMPUTE WS-EXPECTED-BALANCE =
+                   OUT-BALANCE-BEFORE + OUT-AMOUNT
+               COMPUTE WS-BALANCE-DIFF =
+                   CUST-BALANCE - WS-EXPECTED-BALANCE
+               IF WS-BALANCE-DIFF > WS-TOLERANCE
+                   OR WS-BALANCE-DIFF < -WS-TOLERANCE
+                   ADD 1 TO WS-MISMATCH-COUNT
+                   MOVE OUT-ACCOUNT TO RR-ACCOUNT
+                   MOVE OUT-AMOUNT TO RR-OUT-AMOUNT
+                   MOVE CUST-BALANCE TO RR-CUST-BALANCE
+                   MOVE "BALANCE MISMATCH" TO RR-REASON
+                   WRITE RECON-RPT-RECORD
+               ELSE
+                   ADD 1 TO WS-MATCH-COUNT
+               END-IF
+           END-IF.
+
+      *
+      * The trailer is FILEBATCH's own claim of what it wrote; if it
+      * does not match what this pass actually counted, OUTPUT.DAT
+      * itself is suspect independent of any one customer's balance.
+      * The amount total is allowed to be off by up to WS-TOLERANCE
+      * either way -- rounding across many small postings can leave a
+      * few cents of drift without the file itself being wrong -- but
+      * the record count must match exactly.
+      *
+       RECONCILE-TRAILER.
+           COMPUTE WS-TRAILER-DIFF =
+               OUT-AMOUNT-TOTAL - WS-SEEN-AMOUNT-TOTAL
+           IF OUT-RECORD-COUNT NOT = WS-SEEN-RECORD-COUNT
+               OR WS-TRAILER-DIFF > WS-TOLERANCE
+               OR WS-TRAILER-DIFF < -WS-TOLERANCE
+               MOVE SPACES TO RR-ACCOUNT
+               MOVE WS-SEEN-AMOUNT-TOTAL TO RR-OUT-AMOUNT
+               MOVE OUT-AMOUNT-TOTAL TO RR-CUST-BALANCE
+               MOVE "TRAILER TOTAL MISMATCH" TO RR-REASON
+               WRITE RECON-RPT-RECORD
+           END-IF.
