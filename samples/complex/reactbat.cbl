@@ -0,0 +1,177 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. REACTBAT.
+      *
+      * Batch driver for the account-reactivation workflow ACCTVAL
+      * exposes through its ACCTVAL-REACTIVATE entry point.  REACTIN
+      * holds one row per account an operator wants brought back from
+      * dormant, each with a reason; since ACCTMAST is a plain
+      * sequential file with no account-keyed access, the request
+      * list is loaded into memory once (the same approach CALCINT's
+      * LOAD-RATE-TABLE and PAYMENT's LOAD-FEE-SCHEDULE use for their
+      * own small reference files) and then matched against ACCTMAST
+      * in a single pass, the way STMTGEN matches ledger entries.  A
+      * rewritten copy of ACCTMAST carries the updated statuses
+      * forward, alongside a report of every request's outcome.
+      *
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT REACT-IN-FILE ASSIGN TO "REACTIN"
+               ORGANIZATION LINE SEQUENTIAL.
+           SELECT ACCT-MASTER-FILE ASSIGN TO "ACCTMAST"
+               ORGANIZATION LINE SEQUENTIAL.
+           SELECT ACCT-MASTER-OUT-FILE ASSIGN TO "ACCTMAST.NEW"
+               ORGANIZATION LINE SEQUENTIAL.
+           SELECT REACT-RPT-FILE ASSIGN TO "REACTRPT"
+               ORGANIZATION LINE SEQUENTIAL.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  REACT-IN-FILE.
+       01  REACT-IN-RECORD.
+           05  RI-ACCT-NUM          PIC X(12).
+           05  RI-REASON            PIC X(40).
+
+       FD  ACCT-MASTER-FILE.
+       COPY ACCTMAST.
+
+       FD  ACCT-MASTER-OUT-FILE.
+       01  ACCT-MASTER-OUT-RECORD.
+           05  ACCTMO-NUM               PIC X(12).
+           05  ACCTMO-TYPE              PIC X(02).
+           05  ACCTMO-STATUS            PIC X(01).
+           05  ACCTMO-CUST-ID           PIC 9(08).
+           05  ACCTMO-CURRENCY          PIC X(03).
+           05  ACCTMO-BALANCE           PIC 9(09)V99.
+           05  ACCTMO-TENURE-YEARS      PIC 9(02).
+           05  ACCTMO-OPEN-DATE         PIC 9(08).
+           05  ACCTMO-LAST-ACTIVITY-DATE PIC 9(08).
+
+       FD  REACT-RPT-FILE.
+       01  REACT-RPT-RECORD.
+           05  RR-ACCT-NUM          PIC X(12).
+           05  FILLER               PIC X(02) VALUE SPACES.
+           05  RR-OUTCOME           PIC X(01).
+           05  FILLER               PIC X(02) VALUE SPACES.
+           05  RR-REASON            PIC X(40).
+
+       WORKING-STORAGE SECTION.
+       01  WS-IN-EOF                PIC X(1) VALUE "N".
+           88  END-OF-REQUESTS      VALUE "Y".
+       01  WS-ACCT-EOF              PIC X(1) VALUE "N".
+           88  END-OF-ACCOUNTS      VALUE "Y".
+       01  WS-REQUEST-COUNT         PIC 9(5) COMP VALUE 0.
+       01  WS-REACT-COUNT           PIC 9(7) COMP VALUE 0.
+       01  WS-REACTIVATED-COUNT     PIC 9(7) COMP VALUE 0.
+       01  WS-REQUEST-TABLE.
+           05  WS-REQUEST-ENTRY OCCURS 200 TIMES
+                   INDEXED BY WS-REQ-IDX.
+               10  WS-REQ-ACCT-NUM  PIC X(12).
+               10  WS-REQ-REASON    PIC X(40).
+       01  WS-MATCH-IDX             PIC 9(5) COMP VALUE 0.
+       01  WS-MATCH-FOUND-SW        PIC X(1) VALUE "N".
+           88  MATCH-FOUND          VALUE "Y".
+       01  LK-ACCOUNT.
+           05  LK-ACCT-NUM         PIC X(12).
+           05  LK-ACCT-TYPE        PIC X(2).
+           05  LK-ACCT-STATUS      PIC X(1).
+           05  LK-CURRENCY-CODE    PIC X(3).
+       01  LK-REACTIVATE-REQUEST.
+           05  LK-REACT-ACCT-NUM   PIC X(12).
+           05  LK-REACT-REASON     PIC X(40).
+       01  LK-REACT-OK             PIC X(1).
+
+       PROCEDURE DIVISION.
+       MAIN-PROGRAM.
+           OPEN INPUT REACT-IN-FILE
+           PERFORM LOAD-REQUEST-TABLE
+           CLOSE REACT-IN-FILE
+           OPEN INPUT ACCT-MASTER-FILE
+           OPEN OUTPUT ACCT-MASTER-OUT-FILE
+           OPEN OUTPUT REACT-RPT-FILE
+           PERFORM READ-ACCOUNT
+           PERFORM SWEEP-ACCOUNT UNTIL END-OF-ACCOUNTS
+           CLOSE ACCT-MASTER-FILE ACCT-MASTER-OUT-FILE REACT-RPT-FILE
+           DISPLAY "REACTBAT: REQUESTS READ      " WS-REQUEST-COUNT
+           DISPLAY "REACTBAT: ACCOUNTS REACTIVATED "
+               WS-REACTIVATED-COUNT
+           STOP RUN.
+
+       LOAD-REQUEST-TABLE.
+           PERFORM READ-REQUEST
+           PERFORM STORE-REQUEST-ENTRY UNTIL END-OF-REQUESTS.
+
+       READ-REQUEST.
+           READ REACT-IN-FILE
+               AT END MOVE "Y" TO WS-IN-EOF
+           END-READ.
+
+       STORE-REQUEST-ENTRY.
+           ADD 1 TO WS-REQUEST-COUNT
+           SET WS-REQ-IDX TO WS-REQUEST-COUNT
+           MOVE RI-ACCT-NUM TO WS-REQ-ACCT-NUM(WS-REQ-IDX)
+           MOVE RI-REASON TO WS-REQ-REASON(WS-REQ-IDX)
+           PERFORM READ-REQUEST.
+
+       READ-ACCOUNT.
+           READ ACCT-MASTER-FILE
+               AT END MOVE "Y" TO WS-ACCT-EOF
+           END-READ.
+
+       SWEEP-ACCOUNT.
+           ADD 1 TO WS-REACT-COUNT
+           PERFORM FIND-REQUEST-FOR-ACCOUNT
+           IF MATCH-FOUND
+               PERFORM REACTIVATE-ONE-ACCOUNT
+           END-IF
+           PERFORM COPY-ACCOUNT-OUT
+           PERFORM READ-ACCOUNT.
+
+       FIND-REQUEST-FOR-ACCOUNT.
+           MOVE "N" TO WS-MATCH-FOUND-SW
+           PERFORM VARYING WS-MATCH-IDX FROM 1 BY 1
+               UNTIL WS-MATCH-IDX > WS-REQUEST-COUNT
+                   OR MATCH-FOUND
+               IF WS-REQ-ACCT-NUM(WS-MATCH-IDX) = ACCTM-NUM
+                   MOVE "Y" TO WS-MATCH-FOUND-SW
+               END-IF
+           END-PERFORM.
+
+      *
+      * ACCTVAL-REACTIVATE only brings a dormant account back to
+      * active status; a request against an account that is closed,
+      * frozen, or already active comes back with LK-REACT-OK "N" and
+      * ACCTM-STATUS is left exactly as ACCTVAL set it.
+      *
+       REACTIVATE-ONE-ACCOUNT.
+           MOVE ACCTM-NUM TO LK-ACCT-NUM
+           MOVE ACCTM-TYPE TO LK-ACCT-TYPE
+           MOVE ACCTM-STATUS TO LK-ACCT-STATUS
+           MOVE ACCTM-CURRENCY TO LK-CURRENCY-CODE
+           MOVE ACCTM-NUM TO LK-REACT-ACCT-NUM
+           MOVE WS-REQ-REASON(WS-MATCH-IDX) TO LK-REACT-REASON
+           CALL "ACCTVAL-REACTIVATE" USING LK-ACCOUNT
+               LK-REACTIVATE-REQUEST LK-REACT-OK
+           MOVE LK-ACCT-STATUS TO ACCTM-STATUS
+           MOVE ACCTM-NUM TO RR-ACCT-NUM
+           MOVE LK-REACT-OK TO RR-OUTCOME
+           IF LK-REACT-OK = "Y"
+               ADD 1 TO WS-REACTIVATED-COUNT
+               MOVE "REACTIVATED" TO RR-REASON
+           ELSE
+               MOVE "ACCOUNT NOT DORMANT, NOT REACTIVATED"
+                   TO RR-REASON
+           END-IF
+           WRITE REACT-RPT-RECORD.
+
+       COPY-ACCOUNT-OUT.
+           MOVE ACCTM-NUM TO ACCTMO-NUM
+           MOVE ACCTM-TYPE TO ACCTMO-TYPE
+           MOVE ACCTM-STATUS TO ACCTMO-STATUS
+           MOVE ACCTM-CUST-ID TO ACCTMO-CUST-ID
+           MOVE ACCTM-CURRENCY TO ACCTMO-CURRENCY
+           MOVE ACCTM-BALANCE TO ACCTMO-BALANCE
+           MOVE ACCTM-TENURE-YEARS TO ACCTMO-TENURE-YEARS
+           MOVE ACCTM-OPEN-DATE TO ACCTMO-OPEN-DATE
+           MOVE ACCTM-LAST-ACTIVITY-DATE TO ACCTMO-LAST-ACTIVITY-DATE
+           WRITE ACCT-MASTER-OUT-RECORD.
