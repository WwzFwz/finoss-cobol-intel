@@ -0,0 +1,46 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. GLPOST.
+      *
+      * Records one balanced double-entry journal entry -- a debit
+      * account, a credit account, and the amount that moved between
+      * them -- on the general-ledger transaction file.  Called by
+      * CALCINT for interest accruals and by PAYMENT for payment
+      * debits/credits/fees, so a CUSTMAST balance update is never
+      * the only record of what moved.
+      *
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT GL-TRANSACTION-FILE ASSIGN TO "GLTRANS"
+               ORGANIZATION LINE SEQUENTIAL.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  GL-TRANSACTION-FILE.
+       COPY GLTRANS.
+
+       WORKING-STORAGE SECTION.
+       01  WS-TIMESTAMP.
+           05  WS-TIMESTAMP-DATE   PIC 9(08).
+           05  WS-TIMESTAMP-TIME   PIC 9(06).
+
+       LINKAGE SECTION.
+       01  LK-DEBIT-ACCOUNT         PIC 9(08).
+       01  LK-CREDIT-ACCOUNT        PIC 9(08).
+       01  LK-AMOUNT                PIC 9(09)V99.
+       01  LK-TRANS-TYPE            PIC X(04).
+
+       PROCEDURE DIVISION USING LK-DEBIT-ACCOUNT LK-CREDIT-ACCOUNT
+               LK-AMOUNT LK-TRANS-TYPE.
+       MAIN-PROGRAM.
+           ACCEPT WS-TIMESTAMP-DATE FROM DATE YYYYMMDD
+           ACCEPT WS-TIMESTAMP-TIME FROM TIME
+           MOVE LK-DEBIT-ACCOUNT TO GL-DEBIT-ACCOUNT
+           MOVE LK-CREDIT-ACCOUNT TO GL-CREDIT-ACCOUNT
+           MOVE LK-AMOUNT TO GL-AMOUNT
+           MOVE LK-TRANS-TYPE TO GL-TRANS-TYPE
+           MOVE WS-TIMESTAMP TO GL-TIMESTAMP
+           OPEN EXTEND GL-TRANSACTION-FILE
+           WRITE GL-TRANSACTION-RECORD
+           CLOSE GL-TRANSACTION-FILE
+           GOBACK.
