@@ -5,8 +5,64 @@
       * Calls DATEUTIL for date validation and BALCHK for
       * balance verification before processing payment.
       *
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT FEE-SCHEDULE-FILE ASSIGN TO "FEESCHED"
+               ORGANIZATION LINE SEQUENTIAL.
+           SELECT VELOCITY-FILE ASSIGN TO "PMTVELOC"
+               ORGANIZATION INDEXED
+               ACCESS MODE DYNAMIC
+               RECORD KEY IS VEL-KEY
+               FILE STATUS IS WS-VEL-FILE-STATUS.
+           SELECT CUSTOMER-MASTER-FILE ASSIGN TO "CUSTMAST"
+               ORGANIZATION INDEXED
+               ACCESS MODE RANDOM
+               RECORD KEY IS CUST-ID
+               FILE STATUS IS WS-CUST-FILE-STATUS.
+           SELECT PAYMENT-AUDIT-FILE ASSIGN TO "PAYAUDIT"
+               ORGANIZATION LINE SEQUENTIAL.
+
        DATA DIVISION.
+       FILE SECTION.
+       FD  FEE-SCHEDULE-FILE.
+       COPY FEETBL.
+
+       FD  VELOCITY-FILE.
+       COPY VELOCITY.
+
+       FD  CUSTOMER-MASTER-FILE.
+       COPY CUSTMAST.
+
+       FD  PAYMENT-AUDIT-FILE.
+       COPY PMTAUDIT.
+
        WORKING-STORAGE SECTION.
+       01  WS-CUST-FILE-STATUS      PIC X(2).
+       01  WS-FEE-INCOME-CUST-ID    PIC 9(8) VALUE 99999999.
+       01  WS-VEL-FILE-STATUS       PIC X(2).
+       01  WS-DAILY-LIMIT           PIC 9(9)V99 VALUE 50000000.
+       01  WS-DAILY-LIMIT-INDIV     PIC 9(9)V99 VALUE 50000000.
+       01  WS-DAILY-LIMIT-CORP      PIC 9(9)V99 VALUE 200000000.
+       01  WS-TODAY                 PIC 9(08).
+       01  WS-VEL-PROJECTED-TOTAL   PIC 9(09)V99.
+       01  WS-VEL-RECORD-FOUND-SW   PIC X(1) VALUE "N".
+           88  VEL-RECORD-FOUND     VALUE "Y".
+       01  WS-FEE-TABLE-COUNT       PIC 9(3) COMP VALUE 0.
+       01  WS-FEE-TABLE-EOF         PIC X(1) VALUE "N".
+           88  FEE-TABLE-EOF        VALUE "Y".
+       01  WS-FEE-TABLE.
+           05  WS-FEE-ENTRY OCCURS 30 TIMES
+                   INDEXED BY WS-FEE-IDX.
+               10  WS-FT-PAYMENT-TYPE   PIC X(01).
+               10  WS-FT-CURRENCY       PIC X(03).
+               10  WS-FT-CUST-TYPE      PIC X(01).
+               10  WS-FT-FEE-TYPE       PIC X(01).
+               10  WS-FT-FEE-PCT        PIC 9V9(04).
+               10  WS-FT-FEE-AMOUNT     PIC 9(05)V99.
+       01  WS-CUST-TYPE              PIC X(01) VALUE "I".
+       01  WS-FEE-FOUND-SWITCH      PIC X(1) VALUE "N".
+           88  FEE-FOUND            VALUE "Y".
        01  WS-PAYMENT-DATA.
            05  WS-ACCOUNT-FROM     PIC X(10).
            05  WS-ACCOUNT-TO       PIC X(10).
@@ -19,57 +75,524 @@
            88  PAY-TRANSFER        VALUE "T".
            88  PAY-BILL            VALUE "B".
            88  PAY-TOPUP           VALUE "U".
+           05  WS-PROCESSING-MODE  PIC X(1) VALUE "N".
+           88  MODE-NEW-PAYMENT    VALUE "N".
+           88  MODE-REVERSAL       VALUE "R".
+           05  WS-ORIGINAL-TRX-REF PIC X(16) VALUE SPACES.
+           05  WS-ORIGINAL-FEE     PIC 9(5)V99 COMP-3 VALUE 0.
        01  WS-RESULT.
            05  WS-STATUS           PIC X(2).
            88  STATUS-OK           VALUE "00".
            88  STATUS-INSUF-BAL    VALUE "51".
            88  STATUS-INVALID-ACCT VALUE "14".
            88  STATUS-INVALID-DATE VALUE "13".
+           88  STATUS-LIMIT-EXCEEDED VALUE "61".
            05  WS-MESSAGE          PIC X(50).
        01  WS-DATE-VALID           PIC X(1).
        01  WS-BALANCE-OK           PIC X(1).
        01  WS-FEE                  PIC 9(5)V99 COMP-3.
+       01  WS-AUDIT-TIMESTAMP.
+           05  WS-AUDIT-TS-DATE    PIC 9(08).
+           05  WS-AUDIT-TS-TIME    PIC 9(06).
+       01  WS-GL-FROM-ACCT          PIC 9(8).
+       01  WS-GL-TO-ACCT            PIC 9(8).
+      *
+      * GLPOST's LK-AMOUNT is DISPLAY usage, not COMP-3 -- WS-AMOUNT
+      * and WS-FEE are copied into these before every CALL rather
+      * than passed directly, the same way WS-GL-FROM-ACCT/
+      * WS-GL-TO-ACCT already stand in for the wider account fields.
+      *
+       01  WS-GL-AMOUNT             PIC 9(9)V99.
+       01  WS-GL-FEE-AMOUNT         PIC 9(5)V99.
+       01  WS-GL-PAYMENT-TRANS-TYPE PIC X(4) VALUE "PMT ".
+       01  WS-GL-FEE-TRANS-TYPE     PIC X(4) VALUE "FEE ".
+       01  WS-GL-REVERSAL-TRANS-TYPE PIC X(4) VALUE "REV ".
+       01  WS-GL-REV-FEE-TRANS-TYPE  PIC X(4) VALUE "RFE ".
+       01  WS-SUSPENSE-SOURCE       PIC X(08) VALUE "PAYMENT".
+       01  WS-SUS-REASON-CODE       PIC 9(02).
+       01  WS-SUS-KEY               PIC X(12).
+       01  WS-SUS-REASON            PIC X(40).
+      *
+      * LOGTRX's LK-ACCOUNT-DATA also carries account type, tenure,
+      * and compounding fields CALCINT uses to size an interest
+      * accrual -- none of which apply to a payment, so only the
+      * account number and currency are ever populated here.
+      *
+       01  WS-LEDGER-ACCOUNT-DATA.
+           05  WS-LDG-ACCOUNT-NUMBER     PIC 9(10).
+           05  WS-LDG-ACCOUNT-TYPE       PIC X(2) VALUE SPACES.
+           05  WS-LDG-BALANCE            PIC 9(9)V99 COMP-3 VALUE 0.
+           05  WS-LDG-TENURE-YEARS       PIC 9(2) COMP VALUE 0.
+           05  WS-LDG-CURRENCY-CODE      PIC X(3).
+           05  WS-LDG-COMPOUND-FREQUENCY PIC 9(2) COMP VALUE 0.
+       01  WS-LEDGER-AMOUNT          PIC 9(9)V99.
+       01  WS-LEDGER-TRANS-TYPE      PIC X(4) VALUE "PMT ".
+
+       LINKAGE SECTION.
+       01  LK-PAYMENT-DATA.
+           05  LK-ACCOUNT-FROM     PIC X(10).
+           05  LK-ACCOUNT-TO       PIC X(10).
+           05  LK-AMOUNT           PIC 9(9)V99 COMP-3.
+           05  LK-CURRENCY         PIC X(3).
+           05  LK-PAYMENT-TYPE     PIC X(1).
+           05  LK-PROCESSING-MODE  PIC X(1).
+           05  LK-ORIGINAL-TRX-REF PIC X(16).
+           05  LK-ORIGINAL-FEE     PIC 9(5)V99 COMP-3.
+       01  LK-RESULT.
+           05  LK-STATUS           PIC X(2).
+           05  LK-MESSAGE          PIC X(50).
+
        PROCEDURE DIVISION.
        MAIN-PROGRAM.
-           PERFORM VALIDATE-PAYMENT
-           IF STATUS-OK
-               PERFORM CALCULATE-FEE
-               PERFORM PROCESS-PAYMENT
-           END-IF
+           PERFORM PROCESS-ONE-PAYMENT
            DISPLAY WS-STATUS
            DISPLAY WS-MESSAGE
            STOP RUN.
+
+      *
+      * Alternate entry point used by batch drivers (e.g. PAYBATCH)
+      * that need to run many payment instructions in one run without
+      * ending the caller's run unit.
+      *
+       ENTRY "PAYMENT-ENTRY" USING LK-PAYMENT-DATA LK-RESULT.
+           MOVE LK-PAYMENT-DATA TO WS-PAYMENT-DATA
+           PERFORM PROCESS-ONE-PAYMENT
+           MOVE WS-RESULT TO LK-RESULT
+           GOBACK.
+
+      *
+      * Drives one payment instruction through validation, fee
+      * calculation, and posting (or, in reversal mode, through the
+      * reversal path).  Shared by the standalone MAIN-PROGRAM run and
+      * the PAYMENT-ENTRY batch entry point.
+      *
+       PROCESS-ONE-PAYMENT.
+           MOVE 0 TO WS-FEE
+           OPEN INPUT FEE-SCHEDULE-FILE
+           PERFORM LOAD-FEE-SCHEDULE
+           CLOSE FEE-SCHEDULE-FILE
+           IF MODE-REVERSAL
+               PERFORM VALIDATE-REVERSAL-DATE
+               IF STATUS-OK
+                   PERFORM REVERSE-PAYMENT
+               END-IF
+           ELSE
+               PERFORM VALIDATE-PAYMENT
+               IF STATUS-OK
+                   PERFORM CHECK-DAILY-VELOCITY
+               END-IF
+               IF STATUS-OK
+                   PERFORM CALCULATE-FEE
+                   PERFORM PROCESS-PAYMENT
+               END-IF
+           END-IF
+           IF NOT STATUS-OK
+               PERFORM WRITE-TO-SUSPENSE
+           END-IF
+           PERFORM WRITE-AUDIT-RECORD.
+
+      *
+      * Any rejected payment -- bad date, insufficient balance,
+      * daily limit exceeded -- also goes onto the shared suspense
+      * queue that ACCTVAL writes to, so ops has one place to review
+      * and resubmit or clear it instead of just the audit record.
+      *
+       WRITE-TO-SUSPENSE.
+           MOVE WS-STATUS TO WS-SUS-REASON-CODE
+           MOVE WS-ACCOUNT-FROM TO WS-SUS-KEY
+           MOVE WS-MESSAGE TO WS-SUS-REASON
+           CALL "SUSPQ" USING WS-SUSPENSE-SOURCE WS-SUS-KEY
+               WS-SUS-REASON-CODE WS-SUS-REASON.
+
+      *
+      * Every call through PAYMENT -- successful or not -- leaves a
+      * durable record of the accounts, amount, fee, and outcome, so
+      * a disputed payment has something to look up beyond whatever
+      * scrolled past on the console.
+      *
+       WRITE-AUDIT-RECORD.
+           ACCEPT WS-AUDIT-TS-DATE FROM DATE YYYYMMDD
+           ACCEPT WS-AUDIT-TS-TIME FROM TIME
+           MOVE WS-ACCOUNT-FROM TO PA-ACCOUNT-FROM
+           MOVE WS-ACCOUNT-TO TO PA-ACCOUNT-TO
+           MOVE WS-AMOUNT TO PA-AMOUNT
+           MOVE WS-FEE TO PA-FEE
+           MOVE WS-CURRENCY TO PA-CURRENCY
+           MOVE WS-PAYMENT-TYPE TO PA-PAYMENT-TYPE
+           MOVE WS-STATUS TO PA-STATUS
+           MOVE WS-AUDIT-TIMESTAMP TO PA-TIMESTAMP
+           OPEN EXTEND PAYMENT-AUDIT-FILE
+           WRITE PAYMENT-AUDIT-RECORD
+           CLOSE PAYMENT-AUDIT-FILE.
+
+      *
+      * The fee schedule is read into memory once per run so pricing
+      * changes are a data update on FEESCHED instead of a recompile.
+      * PROCESS-ONE-PAYMENT can run more than once per run unit under
+      * PAYMENT-ENTRY, so the table and its EOF switch are reset here
+      * each time rather than only once at program start.
+      *
+       LOAD-FEE-SCHEDULE.
+           MOVE 0 TO WS-FEE-TABLE-COUNT
+           MOVE "N" TO WS-FEE-TABLE-EOF
+           PERFORM READ-FEE-SCHEDULE
+           PERFORM STORE-FEE-ENTRY UNTIL FEE-TABLE-EOF.
+
+       READ-FEE-SCHEDULE.
+           READ FEE-SCHEDULE-FILE
+               AT END MOVE "Y" TO WS-FEE-TABLE-EOF
+           END-READ.
+
+       STORE-FEE-ENTRY.
+           ADD 1 TO WS-FEE-TABLE-COUNT
+           SET WS-FEE-IDX TO WS-FEE-TABLE-COUNT
+           MOVE FT-PAYMENT-TYPE TO WS-FT-PAYMENT-TYPE(WS-FEE-IDX)
+           MOVE FT-CURRENCY TO WS-FT-CURRENCY(WS-FEE-IDX)
+           MOVE FT-CUST-TYPE TO WS-FT-CUST-TYPE(WS-FEE-IDX)
+           MOVE FT-FEE-TYPE TO WS-FT-FEE-TYPE(WS-FEE-IDX)
+           MOVE FT-FEE-PCT TO WS-FT-FEE-PCT(WS-FEE-IDX)
+           MOVE FT-FEE-AMOUNT TO WS-FT-FEE-AMOUNT(WS-FEE-IDX)
+           PERFORM READ-FEE-SCHEDULE.
        VALIDATE-PAYMENT.
            CALL "DATEUTIL" USING WS-DATE-VALID
            IF WS-DATE-VALID = "N"
                MOVE "13" TO WS-STATUS
                MOVE "INVALID TRANSACTION DATE" TO WS-MESSAGE
            ELSE
-               CALL "BALCHK" USING WS-ACCOUNT-FROM WS-AMOUNT
-                   WS-BALANCE-OK
-               IF WS-BALANCE-OK = "N"
-                   MOVE "51" TO WS-STATUS
-                   MOVE "INSUFFICIENT BALANCE" TO WS-MESSAGE
-               ELSE
-                   MOVE "00" TO WS-STATUS
+               PERFORM CHECK-TO-ACCOUNT-EXISTS
+               IF STATUS-OK
+                   CALL "BALCHK" USING WS-ACCOUNT-FROM WS-AMOUNT
+                       WS-BALANCE-OK
+                   IF WS-BALANCE-OK = "N"
+                       MOVE "51" TO WS-STATUS
+                       MOVE "INSUFFICIENT BALANCE" TO WS-MESSAGE
+                   ELSE
+                       MOVE "00" TO WS-STATUS
+                   END-IF
                END-IF
            END-IF.
+
+      *
+      * BALCHK only ever looks up WS-ACCOUNT-FROM; nothing checked
+      * WS-ACCOUNT-TO before PROCESS-PAYMENT posted against it, so a
+      * mistyped or closed-and-purged TO account silently swallowed
+      * the debit with no credit landing anywhere. Same rightmost-8-
+      * digit CUST-ID convention DETERMINE-DAILY-LIMIT already uses.
+      *
+       CHECK-TO-ACCOUNT-EXISTS.
+           OPEN INPUT CUSTOMER-MASTER-FILE
+           MOVE WS-ACCOUNT-TO(3:8) TO CUST-ID
+           READ CUSTOMER-MASTER-FILE
+               KEY IS CUST-ID
+               INVALID KEY
+                   MOVE "14" TO WS-STATUS
+                   MOVE "INVALID TO ACCOUNT" TO WS-MESSAGE
+               NOT INVALID KEY
+                   MOVE "00" TO WS-STATUS
+           END-READ
+           CLOSE CUSTOMER-MASTER-FILE.
+      *
+      * Tracks how much WS-ACCOUNT-FROM has moved today against a
+      * daily ceiling, so many small transfers can't drain an account
+      * the way a single large one would be caught by BALCHK.  Each
+      * account/day combination is its own VELOCITY-FILE record, so
+      * the running total naturally resets at midnight.
+      *
+       CHECK-DAILY-VELOCITY.
+           PERFORM DETERMINE-DAILY-LIMIT
+           ACCEPT WS-TODAY FROM DATE YYYYMMDD
+           MOVE "N" TO WS-VEL-RECORD-FOUND-SW
+           OPEN I-O VELOCITY-FILE
+           IF WS-VEL-FILE-STATUS = "35"
+               OPEN OUTPUT VELOCITY-FILE
+               CLOSE VELOCITY-FILE
+               OPEN I-O VELOCITY-FILE
+           END-IF
+           MOVE WS-ACCOUNT-FROM TO VEL-ACCOUNT
+           MOVE WS-TODAY TO VEL-DATE
+           READ VELOCITY-FILE
+               INVALID KEY
+                   MOVE 0 TO VEL-TOTAL-AMOUNT
+                   MOVE 0 TO VEL-TXN-COUNT
+               NOT INVALID KEY
+                   MOVE "Y" TO WS-VEL-RECORD-FOUND-SW
+           END-READ
+           COMPUTE WS-VEL-PROJECTED-TOTAL =
+               VEL-TOTAL-AMOUNT + WS-AMOUNT
+           IF WS-VEL-PROJECTED-TOTAL > WS-DAILY-LIMIT
+               MOVE "61" TO WS-STATUS
+               MOVE "DAILY LIMIT EXCEEDED" TO WS-MESSAGE
+           ELSE
+               MOVE WS-VEL-PROJECTED-TOTAL TO VEL-TOTAL-AMOUNT
+               ADD 1 TO VEL-TXN-COUNT
+               IF VEL-RECORD-FOUND
+                   REWRITE VELOCITY-RECORD
+               ELSE
+                   WRITE VELOCITY-RECORD
+               END-IF
+           END-IF
+           CLOSE VELOCITY-FILE.
+
+      *
+      * Corporate customers move a lot more money in a normal day
+      * than individuals, so the daily velocity ceiling is looked up
+      * from CUSTMAST's CUST-TYPE for the paying account rather than
+      * being one flat number for everybody.  An account CUSTMAST
+      * cannot find is left on the individual limit, the conservative
+      * default.
+      *
+       DETERMINE-DAILY-LIMIT.
+           MOVE WS-DAILY-LIMIT-INDIV TO WS-DAILY-LIMIT
+           OPEN INPUT CUSTOMER-MASTER-FILE
+           MOVE WS-ACCOUNT-FROM(3:8) TO CUST-ID
+           READ CUSTOMER-MASTER-FILE
+               KEY IS CUST-ID
+               INVALID KEY
+                   CONTINUE
+               NOT INVALID KEY
+                   IF CUST-CORPORATE
+                       MOVE WS-DAILY-LIMIT-CORP TO WS-DAILY-LIMIT
+                   END-IF
+           END-READ
+           CLOSE CUSTOMER-MASTER-FILE.
+
+      *
+      * Corporate customers get their own fee rows the same way they
+      * get their own daily velocity ceiling in DETERMINE-DAILY-LIMIT
+      * -- looked up from CUSTMAST's CUST-TYPE for the paying account,
+      * defaulting to individual when CUSTMAST has no record for it.
+      *
+       DETERMINE-CUST-TYPE.
+           MOVE "I" TO WS-CUST-TYPE
+           OPEN INPUT CUSTOMER-MASTER-FILE
+           MOVE WS-ACCOUNT-FROM(3:8) TO CUST-ID
+           READ CUSTOMER-MASTER-FILE
+               KEY IS CUST-ID
+               INVALID KEY
+                   CONTINUE
+               NOT INVALID KEY
+                   IF CUST-CORPORATE
+                       MOVE "C" TO WS-CUST-TYPE
+                   END-IF
+           END-READ
+           CLOSE CUSTOMER-MASTER-FILE.
+
+      *
+      * Fee entries are matched by payment type, currency, and now
+      * customer type, with a spaced-out FT-CURRENCY or FT-CUST-TYPE
+      * acting as a wildcard so flat fees don't need one row per
+      * currency or per customer type.
+      *
        CALCULATE-FEE.
-           EVALUATE TRUE
-               WHEN PAY-TRANSFER
-                   IF CURRENCY-IDR
-                       COMPUTE WS-FEE = WS-AMOUNT * 0.001
+           MOVE 5000 TO WS-FEE
+           MOVE "N" TO WS-FEE-FOUND-SWITCH
+           PERFORM DETERMINE-CUST-TYPE
+           PERFORM VARYING WS-FEE-IDX FROM 1 BY 1
+               UNTIL WS-FEE-IDX > WS-FEE-TABLE-COUNT
+                   OR FEE-FOUND
+               IF WS-FT-PAYMENT-TYPE(WS-FEE-IDX) = WS-PAYMENT-TYPE
+                   AND (WS-FT-CURRENCY(WS-FEE-IDX) = SPACES
+                       OR WS-FT-CURRENCY(WS-FEE-IDX) = WS-CURRENCY)
+                   AND (WS-FT-CUST-TYPE(WS-FEE-IDX) = SPACES
+                       OR WS-FT-CUST-TYPE(WS-FEE-IDX) = WS-CUST-TYPE)
+                   IF WS-FT-FEE-TYPE(WS-FEE-IDX) = "P"
+                       COMPUTE WS-FEE =
+                           WS-AMOUNT * WS-FT-FEE-PCT(WS-FEE-IDX)
                    ELSE
-                       COMPUTE WS-FEE = WS-AMOUNT * 0.005
+                       MOVE WS-FT-FEE-AMOUNT(WS-FEE-IDX) TO WS-FEE
                    END-IF
-               WHEN PAY-BILL
-                   MOVE 2500 TO WS-FEE
-               WHEN PAY-TOPUP
-                   MOVE 0 TO WS-FEE
-               WHEN OTHER
-                   MOVE 5000 TO WS-FEE
-           END-EVALUATE.
+                   MOVE "Y" TO WS-FEE-FOUND-SWITCH
+               END-IF
+           END-PERFORM.
+      *
+      * Moves real money: WS-ACCOUNT-FROM is debited the full amount,
+      * WS-ACCOUNT-TO is credited the full amount, and WS-FEE is
+      * posted separately to the fee-income house account so the fee
+      * doesn't just vanish from the ledger.
+      *
        PROCESS-PAYMENT.
-           SUBTRACT WS-AMOUNT FROM WS-AMOUNT
-           SUBTRACT WS-FEE FROM WS-AMOUNT
+           OPEN I-O CUSTOMER-MASTER-FILE
+           PERFORM DEBIT-FROM-ACCOUNT
+           PERFORM CREDIT-TO-ACCOUNT
+           PERFORM POST-FEE-INCOME
+           CLOSE CUSTOMER-MASTER-FILE
+           PERFORM POST-PAYMENT-TO-GL
+           MOVE "PMT " TO WS-LEDGER-TRANS-TYPE
+           PERFORM LOG-PAYMENT-TO-LEDGER
            MOVE "PAYMENT PROCESSED" TO WS-MESSAGE.
+
+      *
+      * Every CUSTMAST update above is also recorded as a balanced
+      * double-entry journal entry: the payment amount debits the
+      * paying account and credits the receiving account, and the
+      * fee (if any) debits the paying account again and credits the
+      * fee-income house account.
+      *
+       POST-PAYMENT-TO-GL.
+           MOVE WS-ACCOUNT-FROM(3:8) TO WS-GL-FROM-ACCT
+           MOVE WS-ACCOUNT-TO(3:8) TO WS-GL-TO-ACCT
+           MOVE WS-AMOUNT TO WS-GL-AMOUNT
+           CALL "GLPOST" USING WS-GL-FROM-ACCT WS-GL-TO-ACCT
+               WS-GL-AMOUNT WS-GL-PAYMENT-TRANS-TYPE
+           IF WS-FEE > 0
+               MOVE WS-FEE TO WS-GL-FEE-AMOUNT
+               CALL "GLPOST" USING WS-GL-FROM-ACCT
+                   WS-FEE-INCOME-CUST-ID WS-GL-FEE-AMOUNT
+                   WS-GL-FEE-TRANS-TYPE
+           END-IF.
+
+      *
+      * TRXLEDGR is the same shared ledger CALCINT posts interest
+      * accruals to, so a completed payment leaves an entry there
+      * too -- STMTGEN and CUTOFFRPT read this file expecting every
+      * posting against a customer's account to show up here, not
+      * just interest.  LK-ACCOUNT-DATA's account-type/tenure/
+      * compounding fields don't apply to a payment, so only the
+      * account number and currency are populated.
+      *
+       LOG-PAYMENT-TO-LEDGER.
+           MOVE WS-ACCOUNT-FROM TO WS-LDG-ACCOUNT-NUMBER
+           MOVE WS-CURRENCY TO WS-LDG-CURRENCY-CODE
+           MOVE WS-AMOUNT TO WS-LEDGER-AMOUNT
+           CALL "LOGTRX" USING WS-LEDGER-ACCOUNT-DATA
+               WS-LEDGER-AMOUNT WS-LEDGER-TRANS-TYPE.
+
+      *
+      * Account numbers run wider than CUSTMAST's CUST-ID, so the
+      * customer is keyed off the rightmost 8 characters/digits of
+      * the account number, the same convention BALCHK uses.
+      *
+       DEBIT-FROM-ACCOUNT.
+           MOVE WS-ACCOUNT-FROM(3:8) TO CUST-ID
+           READ CUSTOMER-MASTER-FILE
+               INVALID KEY
+                   DISPLAY "PAYMENT: FROM ACCOUNT NOT FOUND "
+                       WS-ACCOUNT-FROM
+               NOT INVALID KEY
+                   SUBTRACT WS-AMOUNT FROM CUST-BALANCE
+                   REWRITE CUSTOMER-RECORD
+           END-READ.
+
+       CREDIT-TO-ACCOUNT.
+           MOVE WS-ACCOUNT-TO(3:8) TO CUST-ID
+           READ CUSTOMER-MASTER-FILE
+               INVALID KEY
+                   DISPLAY "PAYMENT: TO ACCOUNT NOT FOUND "
+                       WS-ACCOUNT-TO
+               NOT INVALID KEY
+                   ADD WS-AMOUNT TO CUST-BALANCE
+                   REWRITE CUSTOMER-RECORD
+           END-READ.
+
+       POST-FEE-INCOME.
+           MOVE WS-FEE-INCOME-CUST-ID TO CUST-ID
+           READ CUSTOMER-MASTER-FILE
+               INVALID KEY
+                   DISPLAY "PAYMENT: FEE INCOME ACCOUNT NOT FOUND"
+               NOT INVALID KEY
+                   ADD WS-FEE TO CUST-BALANCE
+                   REWRITE CUSTOMER-RECORD
+           END-READ.
+
+      *
+      * A reversal only needs the transaction date to still be valid
+      * -- the funds are flowing back to WS-ACCOUNT-FROM, so there is
+      * no balance to check the way a new payment has.
+      *
+       VALIDATE-REVERSAL-DATE.
+           CALL "DATEUTIL" USING WS-DATE-VALID
+           IF WS-DATE-VALID = "N"
+               MOVE "13" TO WS-STATUS
+               MOVE "INVALID TRANSACTION DATE" TO WS-MESSAGE
+           ELSE
+               MOVE "00" TO WS-STATUS
+           END-IF.
+
+      *
+      * Posts an offsetting entry for a previously booked payment:
+      * the original amount comes back out of WS-ACCOUNT-TO and back
+      * into WS-ACCOUNT-FROM, and the original fee comes back out of
+      * the fee-income house account and into WS-ACCOUNT-FROM too,
+      * tagged with the original reference so the reversal is
+      * distinguishable from a new transaction.
+      *
+       REVERSE-PAYMENT.
+           OPEN I-O CUSTOMER-MASTER-FILE
+           PERFORM REVERSE-CREDIT-FROM-ACCOUNT
+           PERFORM REVERSE-DEBIT-TO-ACCOUNT
+           PERFORM REVERSE-FEE-INCOME
+           CLOSE CUSTOMER-MASTER-FILE
+           PERFORM REVERSE-POST-TO-GL
+           MOVE WS-ORIGINAL-FEE TO WS-FEE
+           MOVE "REV " TO WS-LEDGER-TRANS-TYPE
+           PERFORM LOG-PAYMENT-TO-LEDGER
+           STRING "PAYMENT REVERSED - REF " DELIMITED BY SIZE
+               WS-ORIGINAL-TRX-REF DELIMITED BY SIZE
+               INTO WS-MESSAGE.
+
+      *
+      * Undoes DEBIT-FROM-ACCOUNT: the amount that left WS-ACCOUNT-
+      * FROM on the original payment is credited back.
+      *
+       REVERSE-CREDIT-FROM-ACCOUNT.
+           MOVE WS-ACCOUNT-FROM(3:8) TO CUST-ID
+           READ CUSTOMER-MASTER-FILE
+               INVALID KEY
+                   DISPLAY "PAYMENT: FROM ACCOUNT NOT FOUND "
+                       WS-ACCOUNT-FROM
+               NOT INVALID KEY
+                   ADD WS-AMOUNT TO CUST-BALANCE
+                   ADD WS-ORIGINAL-FEE TO CUST-BALANCE
+                   REWRITE CUSTOMER-RECORD
+           END-READ.
+
+      *
+      * Undoes CREDIT-TO-ACCOUNT: the amount that landed in
+      * WS-ACCOUNT-TO on the original payment is debited back out.
+      *
+       REVERSE-DEBIT-TO-ACCOUNT.
+           MOVE WS-ACCOUNT-TO(3:8) TO CUST-ID
+           READ CUSTOMER-MASTER-FILE
+               INVALID KEY
+                   DISPLAY "PAYMENT: TO ACCOUNT NOT FOUND "
+                       WS-ACCOUNT-TO
+               NOT INVALID KEY
+                   SUBTRACT WS-AMOUNT FROM CUST-BALANCE
+                   REWRITE CUSTOMER-RECORD
+           END-READ.
+
+      *
+      * Undoes POST-FEE-INCOME: the original fee is taken back out of
+      * the fee-income house account.
+      *
+       REVERSE-FEE-INCOME.
+           IF WS-ORIGINAL-FEE > 0
+               MOVE WS-FEE-INCOME-CUST-ID TO CUST-ID
+               READ CUSTOMER-MASTER-FILE
+                   INVALID KEY
+                       DISPLAY
+                           "PAYMENT: FEE INCOME ACCOUNT NOT FOUND"
+                   NOT INVALID KEY
+                       SUBTRACT WS-ORIGINAL-FEE FROM CUST-BALANCE
+                       REWRITE CUSTOMER-RECORD
+               END-READ
+           END-IF.
+
+      *
+      * The reversal's GL entries swap the debit/credit accounts
+      * POST-PAYMENT-TO-GL used for the original payment, so the
+      * journal shows money flowing back the other way rather than a
+      * second forward payment.
+      *
+       REVERSE-POST-TO-GL.
+           MOVE WS-ACCOUNT-FROM(3:8) TO WS-GL-FROM-ACCT
+           MOVE WS-ACCOUNT-TO(3:8) TO WS-GL-TO-ACCT
+           MOVE WS-AMOUNT TO WS-GL-AMOUNT
+           CALL "GLPOST" USING WS-GL-TO-ACCT WS-GL-FROM-ACCT
+               WS-GL-AMOUNT WS-GL-REVERSAL-TRANS-TYPE
+           IF WS-ORIGINAL-FEE > 0
+               MOVE WS-ORIGINAL-FEE TO WS-GL-FEE-AMOUNT
+               CALL "GLPOST" USING WS-FEE-INCOME-CUST-ID
+                   WS-GL-FROM-ACCT WS-GL-FEE-AMOUNT
+                   WS-GL-REV-FEE-TRANS-TYPE
+           END-IF.
