@@ -0,0 +1,149 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. DORMSWP.
+      *
+      * End-of-day dormancy sweep.  Every account still active on
+      * ACCTMAST is run through ACCTVAL-ENTRY -- an account that
+      * ACCTVAL itself would already reject (closed, frozen, unknown
+      * type) is left alone, since it is not this program's job to
+      * second-guess ACCTVAL's own rules -- and, for a customer who
+      * is still CUST-ACTIVE on CUSTMAST, is flagged dormant once its
+      * last activity date falls outside the dormancy window.  A
+      * rewritten copy of ACCTMAST carries the updated statuses
+      * forward, alongside a report of every account newly marked.
+      *
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT ACCT-MASTER-FILE ASSIGN TO "ACCTMAST"
+               ORGANIZATION LINE SEQUENTIAL.
+           SELECT ACCT-MASTER-OUT-FILE ASSIGN TO "ACCTMAST.NEW"
+               ORGANIZATION LINE SEQUENTIAL.
+           SELECT CUSTOMER-MASTER-FILE ASSIGN TO "CUSTMAST"
+               ORGANIZATION INDEXED
+               ACCESS MODE RANDOM
+               RECORD KEY IS CUST-ID
+               FILE STATUS IS WS-CUST-FILE-STATUS.
+           SELECT DORMANCY-RPT-FILE ASSIGN TO "DORMRPT"
+               ORGANIZATION LINE SEQUENTIAL.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  ACCT-MASTER-FILE.
+       COPY ACCTMAST.
+
+       FD  ACCT-MASTER-OUT-FILE.
+       01  ACCT-MASTER-OUT-RECORD.
+           05  ACCTMO-NUM               PIC X(12).
+           05  ACCTMO-TYPE              PIC X(02).
+           05  ACCTMO-STATUS            PIC X(01).
+           05  ACCTMO-CUST-ID           PIC 9(08).
+           05  ACCTMO-CURRENCY          PIC X(03).
+           05  ACCTMO-BALANCE           PIC 9(09)V99.
+           05  ACCTMO-TENURE-YEARS      PIC 9(02).
+           05  ACCTMO-OPEN-DATE         PIC 9(08).
+           05  ACCTMO-LAST-ACTIVITY-DATE PIC 9(08).
+
+       FD  CUSTOMER-MASTER-FILE.
+       COPY CUSTMAST.
+
+       FD  DORMANCY-RPT-FILE.
+       01  DORMANCY-RPT-RECORD.
+           05  DR-ACCT-NUM          PIC X(12).
+           05  FILLER               PIC X(02) VALUE SPACES.
+           05  DR-CUST-ID           PIC 9(08).
+           05  FILLER               PIC X(02) VALUE SPACES.
+           05  DR-LAST-ACTIVITY     PIC 9(08).
+
+       WORKING-STORAGE SECTION.
+       01  WS-CUST-FILE-STATUS      PIC X(2).
+       01  WS-EOF                  PIC X(1) VALUE "N".
+           88  END-OF-ACCOUNTS      VALUE "Y".
+       01  WS-ACCT-COUNT            PIC 9(7) COMP VALUE 0.
+       01  WS-DORMANT-COUNT         PIC 9(7) COMP VALUE 0.
+       01  WS-TODAY                 PIC 9(08).
+      *
+      * A dormancy window of one year, expressed as a cutoff date by
+      * subtracting one from the YYYYMMDD year digits -- the same
+      * plain integer arithmetic on YYYYMMDD dates the rest of this
+      * batch suite already uses instead of date-arithmetic library
+      * calls.
+      *
+       01  WS-CUTOFF-DATE           PIC 9(08).
+       01  LK-ACCOUNT.
+           05  LK-ACCT-NUM         PIC X(12).
+           05  LK-ACCT-TYPE        PIC X(2).
+           05  LK-ACCT-STATUS      PIC X(1).
+           05  LK-CURRENCY-CODE    PIC X(3).
+       01  LK-VALIDATION-RESULT.
+           05  LK-VALID            PIC X(1).
+           05  LK-REASON           PIC X(40).
+           05  LK-REASON-CODE      PIC 9(2).
+
+       PROCEDURE DIVISION.
+       MAIN-PROGRAM.
+           ACCEPT WS-TODAY FROM DATE YYYYMMDD
+           SUBTRACT 10000 FROM WS-TODAY GIVING WS-CUTOFF-DATE
+           OPEN INPUT ACCT-MASTER-FILE
+           OPEN OUTPUT ACCT-MASTER-OUT-FILE
+           OPEN INPUT CUSTOMER-MASTER-FILE
+           OPEN OUTPUT DORMANCY-RPT-FILE
+           PERFORM READ-ACCOUNT
+           PERFORM SWEEP-ACCOUNT UNTIL END-OF-ACCOUNTS
+           CLOSE ACCT-MASTER-FILE ACCT-MASTER-OUT-FILE
+               CUSTOMER-MASTER-FILE DORMANCY-RPT-FILE
+           DISPLAY "DORMSWP: ACCOUNTS SWEPT     " WS-ACCT-COUNT
+           DISPLAY "DORMSWP: ACCOUNTS DORMANTED " WS-DORMANT-COUNT
+           STOP RUN.
+
+       READ-ACCOUNT.
+           READ ACCT-MASTER-FILE
+               AT END MOVE "Y" TO WS-EOF
+           END-READ.
+
+       SWEEP-ACCOUNT.
+           ADD 1 TO WS-ACCT-COUNT
+           IF ACCTM-STATUS = "A"
+               PERFORM CHECK-DORMANCY
+           END-IF
+           PERFORM COPY-ACCOUNT-OUT
+           PERFORM READ-ACCOUNT.
+
+       CHECK-DORMANCY.
+           MOVE ACCTM-NUM TO LK-ACCT-NUM
+           MOVE ACCTM-TYPE TO LK-ACCT-TYPE
+           MOVE ACCTM-STATUS TO LK-ACCT-STATUS
+           MOVE ACCTM-CURRENCY TO LK-CURRENCY-CODE
+           CALL "ACCTVAL-ENTRY" USING LK-ACCOUNT LK-VALIDATION-RESULT
+           IF LK-VALID = "Y"
+               AND ACCTM-LAST-ACTIVITY-DATE < WS-CUTOFF-DATE
+               MOVE ACCTM-CUST-ID TO CUST-ID
+               READ CUSTOMER-MASTER-FILE
+                   KEY IS CUST-ID
+                   INVALID KEY
+                       CONTINUE
+                   NOT INVALID KEY
+                       IF CUST-ACTIVE
+                           PERFORM MARK-ACCOUNT-DORMANT
+                       END-IF
+               END-READ
+           END-IF.
+
+       MARK-ACCOUNT-DORMANT.
+           MOVE "D" TO ACCTM-STATUS
+           ADD 1 TO WS-DORMANT-COUNT
+           MOVE ACCTM-NUM TO DR-ACCT-NUM
+           MOVE ACCTM-CUST-ID TO DR-CUST-ID
+           MOVE ACCTM-LAST-ACTIVITY-DATE TO DR-LAST-ACTIVITY
+           WRITE DORMANCY-RPT-RECORD.
+
+       COPY-ACCOUNT-OUT.
+           MOVE ACCTM-NUM TO ACCTMO-NUM
+           MOVE ACCTM-TYPE TO ACCTMO-TYPE
+           MOVE ACCTM-STATUS TO ACCTMO-STATUS
+           MOVE ACCTM-CUST-ID TO ACCTMO-CUST-ID
+           MOVE ACCTM-CURRENCY TO ACCTMO-CURRENCY
+           MOVE ACCTM-BALANCE TO ACCTMO-BALANCE
+           MOVE ACCTM-TENURE-YEARS TO ACCTMO-TENURE-YEARS
+           MOVE ACCTM-OPEN-DATE TO ACCTMO-OPEN-DATE
+           MOVE ACCTM-LAST-ACTIVITY-DATE TO ACCTMO-LAST-ACTIVITY-DATE
+           WRITE ACCT-MASTER-OUT-RECORD.
