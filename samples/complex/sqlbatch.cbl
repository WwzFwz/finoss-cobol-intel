@@ -0,0 +1,74 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. SQLBATCH.
+      *
+      * Runs a list of CUST-ID values through SQLOPS and writes a
+      * formatted last-name/first-name report, replacing the old
+      * single-fixed-string demonstration in SQLOPS itself.
+      *
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT CUST-ID-FILE ASSIGN TO "SQLCUSTL"
+               ORGANIZATION LINE SEQUENTIAL.
+           SELECT NAME-RPT-FILE ASSIGN TO "SQLNMRPT"
+               ORGANIZATION LINE SEQUENTIAL.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  CUST-ID-FILE.
+       01  CUST-ID-RECORD.
+           05  CIL-CUST-ID          PIC 9(10).
+
+       FD  NAME-RPT-FILE.
+       01  NAME-RPT-RECORD.
+           05  NR-CUST-ID           PIC 9(10).
+           05  FILLER               PIC X(02) VALUE SPACES.
+           05  NR-LAST-NAME         PIC X(15).
+           05  FILLER               PIC X(02) VALUE SPACES.
+           05  NR-FIRST-NAME        PIC X(15).
+           05  FILLER               PIC X(02) VALUE SPACES.
+           05  NR-NOT-FOUND-FLAG    PIC X(09).
+
+       WORKING-STORAGE SECTION.
+       01  WS-EOF                  PIC X(1) VALUE "N".
+           88  END-OF-CUST-IDS     VALUE "Y".
+       01  WS-LOOKUP-COUNT         PIC 9(7) COMP VALUE 0.
+       01  WS-NOT-FOUND-COUNT      PIC 9(7) COMP VALUE 0.
+       01  LK-REQUEST.
+           05  LK-CUST-ID          PIC 9(10).
+       01  LK-REPLY.
+           05  LK-LAST-NAME        PIC X(15).
+           05  LK-FIRST-NAME       PIC X(15).
+           05  LK-FOUND            PIC X(1).
+
+       PROCEDURE DIVISION.
+       MAIN-PROGRAM.
+           OPEN INPUT CUST-ID-FILE
+           OPEN OUTPUT NAME-RPT-FILE
+           PERFORM READ-CUST-ID
+           PERFORM LOOKUP-AND-REPORT UNTIL END-OF-CUST-IDS
+           CLOSE CUST-ID-FILE NAME-RPT-FILE
+           DISPLAY "SQLBATCH: CUSTOMERS LOOKED UP  " WS-LOOKUP-COUNT
+           DISPLAY "SQLBATCH: CUSTOMERS NOT FOUND  " WS-NOT-FOUND-COUNT
+           STOP RUN.
+
+       READ-CUST-ID.
+           READ CUST-ID-FILE
+               AT END MOVE "Y" TO WS-EOF
+           END-READ.
+
+       LOOKUP-AND-REPORT.
+           ADD 1 TO WS-LOOKUP-COUNT
+           MOVE CIL-CUST-ID TO LK-CUST-ID
+           CALL "SQLOPS" USING LK-REQUEST LK-REPLY
+           MOVE CIL-CUST-ID TO NR-CUST-ID
+           MOVE LK-LAST-NAME TO NR-LAST-NAME
+           MOVE LK-FIRST-NAME TO NR-FIRST-NAME
+           IF LK-FOUND = "N"
+               ADD 1 TO WS-NOT-FOUND-COUNT
+               MOVE "NOT FOUND" TO NR-NOT-FOUND-FLAG
+           ELSE
+               MOVE SPACES TO NR-NOT-FOUND-FLAG
+           END-IF
+           WRITE NAME-RPT-RECORD
+           PERFORM READ-CUST-ID.
