@@ -1,22 +1,63 @@
        IDENTIFICATION DIVISION.
        PROGRAM-ID. CALC.
 
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT CALC-IN-FILE ASSIGN TO "CALCIN"
+               ORGANIZATION LINE SEQUENTIAL.
+           SELECT CALC-OUT-FILE ASSIGN TO "CALCOUT"
+               ORGANIZATION LINE SEQUENTIAL.
+
        DATA DIVISION.
+       FILE SECTION.
+       FD  CALC-IN-FILE.
+       01  CALC-IN-RECORD.
+           05  CI-NUM1            PIC 9(3).
+           05  CI-NUM2            PIC 9(3).
+           05  CI-OPERATION       PIC X.
+
+       FD  CALC-OUT-FILE.
+       01  CALC-OUT-RECORD.
+           05  CO-NUM1            PIC 9(3).
+           05  CO-NUM2            PIC 9(3).
+           05  CO-OPERATION       PIC X.
+           05  CO-RESULT          PIC 9(5).
+
        WORKING-STORAGE SECTION.
        01 WS-NUM1            PIC 9(3) VALUE 0.
        01 WS-NUM2            PIC 9(3) VALUE 0.
        01 WS-RESULT          PIC 9(5) VALUE 0.
        01 WS-OPERATION       PIC X VALUE SPACE.
+       01 WS-EOF             PIC X VALUE "N".
+           88 END-OF-CALC-IN VALUE "Y".
 
        PROCEDURE DIVISION.
        MAIN-PROGRAM.
-           MOVE 100 TO WS-NUM1.
-           MOVE 50 TO WS-NUM2.
-           MOVE "A" TO WS-OPERATION.
-           PERFORM CALCULATE.
-           DISPLAY "RESULT: " WS-RESULT.
+           OPEN INPUT CALC-IN-FILE
+           OPEN OUTPUT CALC-OUT-FILE
+           PERFORM READ-CALC-IN
+           PERFORM PROCESS-CALC-ROW UNTIL END-OF-CALC-IN
+           CLOSE CALC-IN-FILE CALC-OUT-FILE
            STOP RUN.
 
+       READ-CALC-IN.
+           READ CALC-IN-FILE
+               AT END MOVE "Y" TO WS-EOF
+           END-READ.
+
+       PROCESS-CALC-ROW.
+           MOVE CI-NUM1 TO WS-NUM1
+           MOVE CI-NUM2 TO WS-NUM2
+           MOVE CI-OPERATION TO WS-OPERATION
+           PERFORM CALCULATE
+           MOVE WS-NUM1 TO CO-NUM1
+           MOVE WS-NUM2 TO CO-NUM2
+           MOVE WS-OPERATION TO CO-OPERATION
+           MOVE WS-RESULT TO CO-RESULT
+           WRITE CALC-OUT-RECORD
+           PERFORM READ-CALC-IN.
+
        VALIDATE-INPUT.
            IF WS-NUM1 = 0
                DISPLAY "NUM1 IS ZERO"
@@ -36,5 +77,6 @@
                    MULTIPLY WS-NUM1 BY WS-NUM2
                        GIVING WS-RESULT
                WHEN OTHER
+                   MOVE 0 TO WS-RESULT
                    DISPLAY "UNKNOWN OPERATION"
            END-EVALUATE.
