@@ -0,0 +1,6 @@
+       01 VELOCITY-RECORD.
+           05 VEL-KEY.
+               10 VEL-ACCOUNT       PIC X(10).
+               10 VEL-DATE          PIC 9(08).
+           05 VEL-TOTAL-AMOUNT      PIC 9(09)V99.
+           05 VEL-TXN-COUNT         PIC 9(03).
