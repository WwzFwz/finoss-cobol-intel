@@ -0,0 +1,7 @@
+       01 RATE-TABLE-RECORD.
+           05 RT-ACCOUNT-TYPE       PIC X(02).
+           05 RT-MIN-BALANCE        PIC 9(09)V99.
+           05 RT-MIN-TENURE         PIC 9(02).
+           05 RT-CURRENCY           PIC X(03).
+           05 RT-CUST-TYPE          PIC X(01).
+           05 RT-RATE               PIC 9V9(04).
