@@ -0,0 +1,4 @@
+       01 FD-TERM-RECORD.
+           05 FDT-ACCT-NUM          PIC X(12).
+           05 FDT-TERM-YEARS        PIC 9(02).
+           05 FDT-EARLY-WITHDRAWAL  PIC X(01).
