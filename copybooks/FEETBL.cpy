@@ -0,0 +1,9 @@
+       01 FEE-SCHEDULE-RECORD.
+           05 FT-PAYMENT-TYPE       PIC X(01).
+           05 FT-CURRENCY           PIC X(03).
+           05 FT-CUST-TYPE          PIC X(01).
+           05 FT-FEE-TYPE           PIC X(01).
+               88 FT-FEE-PERCENT    VALUE "P".
+               88 FT-FEE-FLAT       VALUE "F".
+           05 FT-FEE-PCT            PIC 9V9(04).
+           05 FT-FEE-AMOUNT         PIC 9(05)V99.
