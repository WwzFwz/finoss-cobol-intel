@@ -8,3 +8,7 @@
            05 CUST-STATUS      PIC X.
                88 CUST-ACTIVE     VALUE "A".
                88 CUST-INACTIVE   VALUE "I".
+           05 CUST-BRANCH-CODE PIC X(04).
+           05 CUST-RM-ID       PIC X(08).
+           05 CUST-LAST-MAINT-DATE PIC 9(08).
+           05 CUST-LAST-MAINT-USER PIC X(08).
