@@ -0,0 +1,10 @@
+       01 ACCT-MASTER-RECORD.
+           05 ACCTM-NUM             PIC X(12).
+           05 ACCTM-TYPE            PIC X(02).
+           05 ACCTM-STATUS          PIC X(01).
+           05 ACCTM-CUST-ID         PIC 9(08).
+           05 ACCTM-CURRENCY        PIC X(03).
+           05 ACCTM-BALANCE         PIC 9(09)V99.
+           05 ACCTM-TENURE-YEARS    PIC 9(02).
+           05 ACCTM-OPEN-DATE       PIC 9(08).
+           05 ACCTM-LAST-ACTIVITY-DATE PIC 9(08).
