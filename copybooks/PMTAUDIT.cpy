@@ -0,0 +1,9 @@
+       01 PAYMENT-AUDIT-RECORD.
+           05 PA-ACCOUNT-FROM      PIC X(10).
+           05 PA-ACCOUNT-TO        PIC X(10).
+           05 PA-AMOUNT            PIC 9(09)V99.
+           05 PA-FEE               PIC 9(05)V99.
+           05 PA-CURRENCY          PIC X(03).
+           05 PA-PAYMENT-TYPE      PIC X(01).
+           05 PA-STATUS            PIC X(02).
+           05 PA-TIMESTAMP         PIC X(14).
