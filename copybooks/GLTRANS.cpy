@@ -0,0 +1,6 @@
+       01 GL-TRANSACTION-RECORD.
+           05 GL-DEBIT-ACCOUNT      PIC 9(08).
+           05 GL-CREDIT-ACCOUNT     PIC 9(08).
+           05 GL-AMOUNT             PIC 9(09)V99.
+           05 GL-TRANS-TYPE         PIC X(04).
+           05 GL-TIMESTAMP          PIC X(14).
