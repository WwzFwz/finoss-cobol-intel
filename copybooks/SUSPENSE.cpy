@@ -0,0 +1,9 @@
+       01 SUSPENSE-RECORD.
+           05 SUS-SOURCE            PIC X(08).
+           05 SUS-KEY                PIC X(12).
+           05 SUS-REASON-CODE        PIC 9(02).
+           05 SUS-REASON             PIC X(40).
+           05 SUS-TIMESTAMP          PIC X(14).
+           05 SUS-STATUS             PIC X(01).
+               88 SUS-OPEN           VALUE "O".
+               88 SUS-CLEARED        VALUE "C".
