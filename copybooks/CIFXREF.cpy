@@ -0,0 +1,7 @@
+       01 CIF-XREF-RECORD.
+           05 CIF-CUST-ID           PIC 9(08).
+           05 CIF-ACCT-COUNT        PIC 9(02).
+           05 CIF-ACCT-TABLE OCCURS 10 TIMES
+                   INDEXED BY CIF-ACCT-IDX.
+               10 CIF-ACCT-NUM      PIC X(12).
+               10 CIF-ACCT-TYPE     PIC X(02).
