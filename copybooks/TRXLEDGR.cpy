@@ -0,0 +1,6 @@
+       01 TRX-LEDGER-RECORD.
+           05 TRX-ACCOUNT-NUM       PIC 9(10).
+           05 TRX-TYPE              PIC X(04).
+           05 TRX-AMOUNT            PIC 9(09)V99.
+           05 TRX-CURRENCY          PIC X(03).
+           05 TRX-TIMESTAMP         PIC X(14).
