@@ -0,0 +1,32 @@
+      * Symbolic map for the CUSTMAP inquiry screen (mapset CUSTSET).
+       01  CUSTMAPI.
+           05  FILLER              PIC X(12).
+           05  CUSTIDL             PIC S9(4) COMP.
+           05  CUSTIDF             PIC X.
+           05  FILLER REDEFINES CUSTIDF.
+               10  CUSTIDA         PIC X.
+           05  CUSTIDI             PIC 9(10).
+           05  CUSTNAL             PIC S9(4) COMP.
+           05  CUSTNAF             PIC X.
+           05  FILLER REDEFINES CUSTNAF.
+               10  CUSTNAA         PIC X.
+           05  CUSTNAI             PIC X(30).
+           05  CUSTBAL             PIC S9(4) COMP.
+           05  CUSTBAF             PIC X.
+           05  FILLER REDEFINES CUSTBAF.
+               10  CUSTBAA         PIC X.
+           05  CUSTBAI             PIC X(12).
+           05  CUSTSTL             PIC S9(4) COMP.
+           05  CUSTSTF             PIC X.
+           05  FILLER REDEFINES CUSTSTF.
+               10  CUSTSTA         PIC X.
+           05  CUSTSTI             PIC X(01).
+       01  CUSTMAPO REDEFINES CUSTMAPI.
+           05  FILLER              PIC X(15).
+           05  CUSTIDO             PIC X(10).
+           05  FILLER              PIC X(3).
+           05  CUSTNAO             PIC X(30).
+           05  FILLER              PIC X(3).
+           05  CUSTBAO             PIC X(12).
+           05  FILLER              PIC X(3).
+           05  CUSTSTO             PIC X(01).
